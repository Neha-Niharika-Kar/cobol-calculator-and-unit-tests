@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCDRV.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Batch Transaction Driver for CALCULATOR                        *
+      * Reads a sequential file of calculator transactions, calls      *
+      * CALCULATOR once per record, and writes the results (with the   *
+      * original transaction key) to a sequential output file.         *
+      * Writes a checkpoint record at a configurable interval and      *
+      * supports restarting from the last checkpoint on rerun, the way *
+      * our other overnight batch suites do.                            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESULT-FILE ASSIGN TO "TRANSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REVIEW-FILE ASSIGN TO "TRANSREV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT RESTART-CONTROL-FILE ASSIGN TO "CALCRST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-KEY               PIC X(10).
+           05  TRANS-OPERAND-1         PIC S9(9)V99.
+           05  TRANS-OPERAND-2         PIC S9(9)V99.
+           05  TRANS-OPERATION         PIC X.
+           05  TRANS-FLAG-NEG-RESULT   PIC X.
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05  RESULT-KEY              PIC X(10).
+           05  RESULT-VALUE            PIC S9(9)V99.
+           05  RESULT-STATUS           PIC X(20).
+
+       FD  REVIEW-FILE.
+       01  REVIEW-RECORD.
+           05  REVIEW-KEY              PIC X(10).
+           05  REVIEW-VALUE            PIC S9(9)V99.
+           05  REVIEW-STATUS           PIC X(20).
+
+       FD  CHECKPOINT-FILE.
+           COPY CALCCKPT.
+
+       FD  RESTART-CONTROL-FILE.
+           COPY CALCRST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-END-OF-FILE          VALUE "Y".
+
+       01  WS-TRANS-COUNT              PIC 9(7) VALUE ZEROS.
+       01  WS-SUCCESS-COUNT            PIC 9(7) VALUE ZEROS.
+       01  WS-ERROR-COUNT              PIC 9(7) VALUE ZEROS.
+       01  WS-SKIPPED-COUNT            PIC 9(7) VALUE ZEROS.
+       01  WS-REVIEW-COUNT             PIC 9(7) VALUE ZEROS.
+
+       01  WS-CKPT-FILE-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-RESTART-FILE-STATUS      PIC X(02) VALUE SPACES.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 00100.
+       01  WS-CHECKPOINT-COUNT         PIC 9(5) VALUE ZEROS.
+
+       01  WS-RESTART-SWITCH           PIC X VALUE "N".
+           88  WS-RESTART-MODE         VALUE "Y".
+       01  WS-SKIPPING-SWITCH          PIC X VALUE "N".
+           88  WS-SKIPPING-FORWARD     VALUE "Y".
+       01  WS-RESTART-KEY               PIC X(10) VALUE SPACES.
+
+           COPY CALCREC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM READ-RESTART-CONTROL
+           IF WS-RESTART-MODE
+               PERFORM READ-LAST-CHECKPOINT
+               MOVE "Y" TO WS-SKIPPING-SWITCH
+           END-IF
+           PERFORM READ-TRANSACTION
+           PERFORM PROCESS-TRANSACTIONS UNTIL WS-END-OF-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT RESULT-FILE
+           OPEN OUTPUT REVIEW-FILE.
+
+       READ-RESTART-CONTROL.
+           OPEN INPUT RESTART-CONTROL-FILE
+           IF WS-RESTART-FILE-STATUS NOT = "35"
+               READ RESTART-CONTROL-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF RESTART-REQUESTED
+                   MOVE "Y" TO WS-RESTART-SWITCH
+               END-IF
+               IF RESTART-CKPT-INTERVAL > ZERO
+                   MOVE RESTART-CKPT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+               END-IF
+               CLOSE RESTART-CONTROL-FILE
+           END-IF.
+
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "35"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       READ-TRANSACTION.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PROCESS-TRANSACTIONS.
+           IF WS-SKIPPING-FORWARD
+               PERFORM SKIP-ALREADY-PROCESSED-TRANSACTION
+           ELSE
+               PERFORM PROCESS-ONE-TRANSACTION
+           END-IF.
+
+       SKIP-ALREADY-PROCESSED-TRANSACTION.
+           ADD 1 TO WS-SKIPPED-COUNT
+           IF TRANS-KEY = WS-RESTART-KEY
+               MOVE "N" TO WS-SKIPPING-SWITCH
+           END-IF
+           PERFORM READ-TRANSACTION.
+
+       PROCESS-ONE-TRANSACTION.
+           ADD 1 TO WS-TRANS-COUNT
+           MOVE TRANS-OPERAND-1 TO LS-OPERAND-1
+           MOVE TRANS-OPERAND-2 TO LS-OPERAND-2
+           MOVE TRANS-OPERATION TO LS-OPERATION
+           MOVE TRANS-FLAG-NEG-RESULT TO LS-FLAG-NEGATIVE-RESULT
+
+           CALL "CALCULATOR" USING LS-INPUT-DATA LS-OUTPUT-DATA
+
+           PERFORM WRITE-RESULT
+           PERFORM WRITE-CHECKPOINT-IF-DUE
+           PERFORM READ-TRANSACTION.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE ZEROS TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE TRANS-KEY TO CKPT-LAST-KEY
+           MOVE WS-TRANS-COUNT TO CKPT-TRANS-COUNT
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-RESULT.
+           IF LS-NEGATIVE-RESULT-FLAGGED
+               PERFORM WRITE-REVIEW-RECORD
+           ELSE
+               MOVE TRANS-KEY TO RESULT-KEY
+               MOVE LS-RESULT TO RESULT-VALUE
+               MOVE LS-STATUS TO RESULT-STATUS
+               WRITE RESULT-RECORD
+           END-IF
+
+           IF LS-STATUS-SUCCESSFUL
+               ADD 1 TO WS-SUCCESS-COUNT
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       WRITE-REVIEW-RECORD.
+           ADD 1 TO WS-REVIEW-COUNT
+           MOVE TRANS-KEY TO REVIEW-KEY
+           MOVE LS-RESULT TO REVIEW-VALUE
+           MOVE LS-STATUS TO REVIEW-STATUS
+           WRITE REVIEW-RECORD.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY "========================================"
+           DISPLAY "CALCDRV BATCH RUN SUMMARY"
+           DISPLAY "========================================"
+           IF WS-RESTART-MODE
+               DISPLAY "Restarted after key:  " WS-RESTART-KEY
+               DISPLAY "Records skipped:      " WS-SKIPPED-COUNT
+           END-IF
+           DISPLAY "Transactions read:    " WS-TRANS-COUNT
+           DISPLAY "Successful:           " WS-SUCCESS-COUNT
+           DISPLAY "Errors:               " WS-ERROR-COUNT
+           DISPLAY "Routed to review:     " WS-REVIEW-COUNT
+           DISPLAY "========================================".
+
+       CLOSE-FILES.
+           CLOSE TRANS-FILE
+           CLOSE RESULT-FILE
+           CLOSE REVIEW-FILE.
+
+       END PROGRAM CALCDRV.
