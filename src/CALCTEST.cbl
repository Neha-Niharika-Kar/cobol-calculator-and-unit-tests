@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCTEST.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Consolidated Regression-Suite Runner for CALCULATOR            *
+      * Runs TEST-ADD, TEST-SUB, TEST-MUL, TEST-DIV, TEST-ERROR,       *
+      * TEST-EXPONENT, TEST-COMPARE, TEST-OVERFLOW and TEST-AUDITLOG   *
+      * in sequence, then reads the summary each suite appended to     *
+      * TESTSUM and rolls them up into one combined pass/fail report   *
+      * with a single overall return code, so one job submission       *
+      * tells us whether today's CALCULATOR build is good.             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-SUMMARY-FILE ASSIGN TO "TESTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-SUMMARY-FILE.
+           COPY TESTSUM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-END-OF-FILE      VALUE "Y".
+
+       01  WS-SUITE-COUNT          PIC 9(2) VALUE ZEROS.
+       01  WS-COMBINED-TOTAL       PIC 9(5) VALUE ZEROS.
+       01  WS-COMBINED-PASS        PIC 9(5) VALUE ZEROS.
+       01  WS-COMBINED-FAIL        PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM RESET-SUMMARY-FILE
+           PERFORM RUN-ALL-SUITES
+           PERFORM ROLL-UP-SUMMARY
+           PERFORM DISPLAY-COMBINED-REPORT
+
+           IF WS-COMBINED-FAIL > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       RESET-SUMMARY-FILE.
+           OPEN OUTPUT TEST-SUMMARY-FILE
+           CLOSE TEST-SUMMARY-FILE.
+
+       RUN-ALL-SUITES.
+           CALL "TEST-ADD"
+           CALL "TEST-SUB"
+           CALL "TEST-MUL"
+           CALL "TEST-DIV"
+           CALL "TEST-ERROR"
+           CALL "TEST-EXPONENT"
+           CALL "TEST-COMPARE"
+           CALL "TEST-OVERFLOW"
+           CALL "TEST-AUDITLOG".
+
+       ROLL-UP-SUMMARY.
+           DISPLAY "Per-suite results"
+           OPEN INPUT TEST-SUMMARY-FILE
+           PERFORM READ-SUMMARY-RECORD
+           PERFORM TALLY-SUMMARY-RECORD UNTIL WS-END-OF-FILE
+           CLOSE TEST-SUMMARY-FILE
+           DISPLAY " ".
+
+       READ-SUMMARY-RECORD.
+           READ TEST-SUMMARY-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       TALLY-SUMMARY-RECORD.
+           ADD 1 TO WS-SUITE-COUNT
+           ADD TS-TOTAL-COUNT TO WS-COMBINED-TOTAL
+           ADD TS-PASS-COUNT TO WS-COMBINED-PASS
+           ADD TS-FAIL-COUNT TO WS-COMBINED-FAIL
+           DISPLAY "  " TS-SUITE-NAME
+               " total=" TS-TOTAL-COUNT
+               " pass="  TS-PASS-COUNT
+               " fail="  TS-FAIL-COUNT
+           PERFORM READ-SUMMARY-RECORD.
+
+       DISPLAY-COMBINED-REPORT.
+           DISPLAY "========================================"
+           DISPLAY "CALCTEST - COMBINED REGRESSION SUMMARY"
+           DISPLAY "========================================"
+           DISPLAY "Suites run:   " WS-SUITE-COUNT
+           DISPLAY "Total Tests:  " WS-COMBINED-TOTAL
+           DISPLAY "Passed:       " WS-COMBINED-PASS
+           DISPLAY "Failed:       " WS-COMBINED-FAIL
+
+           IF WS-COMBINED-FAIL = 0
+               DISPLAY "Status:       ALL TESTS PASSED"
+           ELSE
+               DISPLAY "Status:       SOME TESTS FAILED"
+           END-IF
+
+           DISPLAY "========================================".
+
+       END PROGRAM CALCTEST.
