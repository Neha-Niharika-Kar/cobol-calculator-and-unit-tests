@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCWEB.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * CICS Web Listener for CALCULATOR                                *
+      * A thin JSON-in/JSON-out front door so the portal team's "quick *
+      * calc" widget (or any other non-COBOL caller) can reach the      *
+      * exact same validated arithmetic and error codes as every other *
+      * CALCULATOR caller, without a parallel reimplementation.         *
+      * Expects a compact JSON body of the form                         *
+      *   {"operand1":10.00,"operand2":5.00,"operation":"A"}            *
+      * and replies with                                                *
+      *   {"result":15.00,"status":"SUCCESS","errorCode":""}            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESP                 PIC S9(8) COMP.
+
+       01  WS-JSON-REQUEST         PIC X(256) VALUE SPACES.
+       01  WS-JSON-REQUEST-LEN     PIC S9(8) COMP VALUE 256.
+
+       01  WS-JSON-RESPONSE        PIC X(256) VALUE SPACES.
+       01  WS-JSON-RESPONSE-LEN    PIC S9(8) COMP.
+
+       01  WS-FIELD-REMAINDER      PIC X(256) VALUE SPACES.
+       01  WS-FIELD-TAIL           PIC X(256) VALUE SPACES.
+       01  WS-OPERAND-1-TEXT       PIC X(20) VALUE SPACES.
+       01  WS-OPERAND-2-TEXT       PIC X(20) VALUE SPACES.
+       01  WS-OPERATION-TEXT       PIC X(20) VALUE SPACES.
+
+       01  WS-DISPLAY-RESULT       PIC -(9)9.99.
+
+           COPY CALCREC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           EXEC CICS WEB RECEIVE
+               INTO(WS-JSON-REQUEST)
+               LENGTH(WS-JSON-REQUEST-LEN)
+               RESP(WS-RESP)
+           END-EXEC
+
+           PERFORM PARSE-JSON-REQUEST
+           PERFORM BUILD-CALCULATOR-REQUEST
+
+           CALL "CALCULATOR" USING LS-INPUT-DATA LS-OUTPUT-DATA
+
+           PERFORM BUILD-JSON-RESPONSE
+
+           EXEC CICS WEB SEND
+               FROM(WS-JSON-RESPONSE)
+               LENGTH(WS-JSON-RESPONSE-LEN)
+               STATUS(200)
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       PARSE-JSON-REQUEST.
+      *    Hand-rolled extraction of the three known keys; each pull
+      *    starts fresh from the full request text so key order in the
+      *    payload doesn't matter.
+           UNSTRING WS-JSON-REQUEST DELIMITED BY '"operand1":'
+               INTO WS-FIELD-TAIL WS-FIELD-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-FIELD-REMAINDER DELIMITED BY ","
+               INTO WS-OPERAND-1-TEXT WS-FIELD-TAIL
+           END-UNSTRING
+
+           UNSTRING WS-JSON-REQUEST DELIMITED BY '"operand2":'
+               INTO WS-FIELD-TAIL WS-FIELD-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-FIELD-REMAINDER DELIMITED BY ","
+               INTO WS-OPERAND-2-TEXT WS-FIELD-TAIL
+           END-UNSTRING
+
+           UNSTRING WS-JSON-REQUEST DELIMITED BY '"operation":"'
+               INTO WS-FIELD-TAIL WS-FIELD-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-FIELD-REMAINDER DELIMITED BY '"'
+               INTO WS-OPERATION-TEXT WS-FIELD-TAIL
+           END-UNSTRING.
+
+       BUILD-CALCULATOR-REQUEST.
+           COMPUTE LS-OPERAND-1 = FUNCTION NUMVAL(WS-OPERAND-1-TEXT)
+           COMPUTE LS-OPERAND-2 = FUNCTION NUMVAL(WS-OPERAND-2-TEXT)
+           MOVE WS-OPERATION-TEXT(1:1) TO LS-OPERATION
+           MOVE SPACES TO LS-USE-PREVIOUS-RESULT
+           MOVE ZEROS TO LS-RATE
+           MOVE ZEROS TO LS-PERIODS
+           MOVE SPACES TO LS-LOCALE
+           MOVE SPACES TO LS-CALLER-ID
+           MOVE SPACES TO LS-FLAG-NEGATIVE-RESULT
+           MOVE SPACES TO LS-ROUND-MODE.
+
+       BUILD-JSON-RESPONSE.
+           MOVE LS-RESULT TO WS-DISPLAY-RESULT
+           MOVE SPACES TO WS-JSON-RESPONSE
+           MOVE 1 TO WS-JSON-RESPONSE-LEN
+           STRING '{"result":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DISPLAY-RESULT) DELIMITED BY SIZE
+                  ',"status":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(LS-STATUS) DELIMITED BY SIZE
+                  '","errorCode":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(LS-ERROR-CODE) DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+               INTO WS-JSON-RESPONSE
+               WITH POINTER WS-JSON-RESPONSE-LEN
+           END-STRING
+           SUBTRACT 1 FROM WS-JSON-RESPONSE-LEN.
+
+       END PROGRAM CALCWEB.
