@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCRECN.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Audit Log Reconciliation Utility for CALCULATOR                *
+      * Re-feeds every AUDIT-RECORD in a prior run's audit log back    *
+      * through CALCULATOR and reports any transaction whose result or *
+      * status no longer matches what was originally recorded, so a    *
+      * CALCULATOR build change or upstream data corruption shows up   *
+      * as a concrete diff list instead of a vague "numbers look off"  *
+      * complaint. The caller supplies the log to re-check by copying  *
+      * the day's CALCAUDT aside to CALCAUDP before rerunning this      *
+      * program against it - CALCRECN itself has no notion of          *
+      * "yesterday". The prior-period copy is read from CALCAUDP,      *
+      * never from the live CALCAUDT, since CALCULATOR itself appends  *
+      * a fresh audit record to CALCAUDT as each transaction is        *
+      * re-run, and reading the same live file while it grows would    *
+      * never reach end of file.                                        *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "CALCAUDP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT DIFF-FILE ASSIGN TO "CALCDIFF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIFF-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY CALCAUD.
+
+       FD  DIFF-FILE.
+           COPY CALCDIF.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS    PIC X(02) VALUE SPACES.
+       01  WS-DIFF-FILE-STATUS     PIC X(02) VALUE SPACES.
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-END-OF-FILE      VALUE "Y".
+
+       01  WS-RECORD-COUNT         PIC 9(7) VALUE ZEROS.
+       01  WS-DIFF-COUNT           PIC 9(7) VALUE ZEROS.
+
+           COPY CALCREC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM READ-AUDIT-RECORD
+           PERFORM PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM DISPLAY-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT DIFF-FILE.
+
+       READ-AUDIT-RECORD.
+           READ AUDIT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PROCESS-RECORDS.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM RERUN-TRANSACTION
+           PERFORM COMPARE-RESULTS
+           PERFORM READ-AUDIT-RECORD.
+
+       RERUN-TRANSACTION.
+           MOVE AUDIT-OPERAND-1 TO LS-OPERAND-1
+           MOVE AUDIT-OPERAND-2 TO LS-OPERAND-2
+           MOVE AUDIT-OPERATION TO LS-OPERATION
+           MOVE SPACES TO LS-USE-PREVIOUS-RESULT
+           MOVE AUDIT-RATE TO LS-RATE
+           MOVE AUDIT-PERIODS TO LS-PERIODS
+           MOVE SPACES TO LS-LOCALE
+           MOVE AUDIT-CALLER-ID TO LS-CALLER-ID
+           MOVE SPACES TO LS-FLAG-NEGATIVE-RESULT
+           MOVE AUDIT-ROUND-MODE TO LS-ROUND-MODE
+           MOVE AUDIT-DATE-1 TO LS-DATE-1
+           MOVE AUDIT-DATE-2 TO LS-DATE-2
+           MOVE AUDIT-DAY-COUNT TO LS-DAY-COUNT
+           MOVE AUDIT-CURRENCY-1 TO LS-CURRENCY-1
+           MOVE AUDIT-CURRENCY-2 TO LS-CURRENCY-2
+           MOVE AUDIT-CONVERSION-RATE TO LS-CONVERSION-RATE
+      *    A reconciliation replay must not re-append to the live
+      *    audit/exception logs for the day this job happens to run -
+      *    it is re-checking a prior period's frozen CALCAUDP snapshot,
+      *    not generating new transactions.
+           MOVE "Y" TO LS-SUPPRESS-AUDIT
+
+           CALL "CALCULATOR" USING LS-INPUT-DATA LS-OUTPUT-DATA.
+
+       COMPARE-RESULTS.
+           IF LS-RESULT NOT = AUDIT-RESULT OR
+              LS-STATUS NOT = AUDIT-STATUS
+               ADD 1 TO WS-DIFF-COUNT
+               PERFORM WRITE-DIFF-RECORD
+           END-IF.
+
+       WRITE-DIFF-RECORD.
+           MOVE WS-DIFF-COUNT TO DIFF-SEQUENCE-NO
+           MOVE AUDIT-OPERAND-1 TO DIFF-OPERAND-1
+           MOVE AUDIT-OPERAND-2 TO DIFF-OPERAND-2
+           MOVE AUDIT-OPERATION TO DIFF-OPERATION
+           MOVE AUDIT-RESULT TO DIFF-OLD-RESULT
+           MOVE AUDIT-STATUS TO DIFF-OLD-STATUS
+           MOVE LS-RESULT TO DIFF-NEW-RESULT
+           MOVE LS-STATUS TO DIFF-NEW-STATUS
+           WRITE DIFF-RECORD.
+
+       DISPLAY-SUMMARY.
+           DISPLAY "========================================"
+           DISPLAY "CALCRECN - RECONCILIATION SUMMARY"
+           DISPLAY "========================================"
+           DISPLAY "Transactions re-run:     " WS-RECORD-COUNT
+           DISPLAY "Differences found:       " WS-DIFF-COUNT
+           IF WS-DIFF-COUNT = ZERO
+               DISPLAY "Status:  ALL TRANSACTIONS RECONCILE"
+           ELSE
+               DISPLAY "Status:  DIFFERENCES WRITTEN TO CALCDIFF"
+           END-IF
+           DISPLAY "========================================".
+
+       CLOSE-FILES.
+           CLOSE AUDIT-FILE
+           CLOSE DIFF-FILE.
+
+       END PROGRAM CALCRECN.
