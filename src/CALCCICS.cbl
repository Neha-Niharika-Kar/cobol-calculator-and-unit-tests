@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCCICS.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * CICS Online Inquiry Transaction for CALCULATOR                 *
+      * Pseudo-conversational transaction (TRANID CALC) that lets      *
+      * helpdesk/floor staff key operand 1, operand 2 and an operation  *
+      * code on the CALCM1 map, calls CALCULATOR with exactly the same *
+      * LS-INPUT-DATA/LS-OUTPUT-DATA contract the batch jobs use, and  *
+      * redisplays the result/status on the same screen.                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESP                 PIC S9(8) COMP.
+       01  WS-FIRST-TIME-SWITCH    PIC X VALUE "Y".
+           88  WS-FIRST-TIME       VALUE "Y".
+
+           COPY CALCREC.
+           COPY CALCMAP.
+
+       01  DFHCOMMAREA             PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(SEND-INITIAL-MAP)
+               ERROR(ABEND-TRANSACTION)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               PERFORM RECEIVE-AND-CALCULATE
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID('CALC')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO CALCM1O
+           MOVE "ENTER OPERAND 1, OPERAND 2 AND OPERATION, THEN ENTER"
+               TO MSGO
+
+           EXEC CICS SEND MAP('CALCM1')
+               MAPSET('CALCMAP')
+               ERASE
+           END-EXEC.
+
+       RECEIVE-AND-CALCULATE.
+           EXEC CICS RECEIVE MAP('CALCM1')
+               MAPSET('CALCMAP')
+           END-EXEC
+
+           COMPUTE LS-OPERAND-1 = FUNCTION NUMVAL(OPER1I)
+           COMPUTE LS-OPERAND-2 = FUNCTION NUMVAL(OPER2I)
+           MOVE OPCODEI TO LS-OPERATION
+           MOVE SPACE TO LS-USE-PREVIOUS-RESULT
+
+           CALL "CALCULATOR" USING LS-INPUT-DATA LS-OUTPUT-DATA
+
+           MOVE LS-RESULT TO RESULTO
+           MOVE LS-STATUS TO STATUSO
+           MOVE SPACES TO MSGO
+
+           EXEC CICS SEND MAP('CALCM1')
+               MAPSET('CALCMAP')
+               DATAONLY
+           END-EXEC.
+
+       ABEND-TRANSACTION.
+           MOVE "AN UNEXPECTED ERROR OCCURRED - CONTACT SUPPORT"
+               TO MSGO
+
+           EXEC CICS SEND MAP('CALCM1')
+               MAPSET('CALCMAP')
+               DATAONLY
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       END PROGRAM CALCCICS.
