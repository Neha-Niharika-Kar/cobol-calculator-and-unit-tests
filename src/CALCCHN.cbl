@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCCHN.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Multi-Operand Expression Evaluator for CALCULATOR              *
+      * Accepts a CHAIN-INPUT-DATA table of operand/operator entries   *
+      * and evaluates the whole expression left to right in one CALL,  *
+      * by internally CALLing CALCULATOR once per entry and carrying   *
+      * the running result forward, so the caller doesn't have to      *
+      * hand-orchestrate a sequence of CALCULATOR calls itself.        *
+      *****************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RUNNING-RESULT       PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       01  WS-CHAIN-FAILED-SWITCH  PIC X VALUE "N".
+           88  WS-CHAIN-FAILED     VALUE "Y".
+
+           COPY CALCREC.
+
+       LINKAGE SECTION.
+           COPY CALCCHN.
+
+       PROCEDURE DIVISION USING CHAIN-INPUT-DATA CHAIN-OUTPUT-DATA.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-CHAIN
+           PERFORM EVALUATE-CHAIN-ENTRY
+               VARYING CHAIN-IDX FROM 2 BY 1
+               UNTIL CHAIN-IDX > CHAIN-ENTRY-COUNT
+                   OR WS-CHAIN-FAILED
+           PERFORM RETURN-CHAIN-RESULTS
+           GOBACK.
+
+       INITIALIZE-CHAIN.
+           MOVE "N" TO WS-CHAIN-FAILED-SWITCH
+           MOVE CHAIN-OPERAND(1) TO WS-RUNNING-RESULT.
+
+       EVALUATE-CHAIN-ENTRY.
+           MOVE WS-RUNNING-RESULT TO LS-OPERAND-1
+           MOVE CHAIN-OPERAND(CHAIN-IDX) TO LS-OPERAND-2
+           MOVE CHAIN-OPERATOR(CHAIN-IDX) TO LS-OPERATION
+           MOVE SPACES TO LS-USE-PREVIOUS-RESULT
+           MOVE ZEROS TO LS-RATE
+           MOVE ZEROS TO LS-PERIODS
+           MOVE SPACES TO LS-LOCALE
+           MOVE SPACES TO LS-CALLER-ID
+           MOVE SPACES TO LS-FLAG-NEGATIVE-RESULT
+           MOVE SPACES TO LS-ROUND-MODE
+
+           CALL "CALCULATOR" USING LS-INPUT-DATA LS-OUTPUT-DATA
+
+           IF LS-STATUS-SUCCESSFUL
+               MOVE LS-RESULT TO WS-RUNNING-RESULT
+           ELSE
+               MOVE "Y" TO WS-CHAIN-FAILED-SWITCH
+               MOVE LS-STATUS TO CHAIN-STATUS
+               MOVE LS-ERROR-CODE TO CHAIN-ERROR-CODE
+               MOVE CHAIN-IDX TO CHAIN-FAILED-INDEX
+           END-IF.
+
+       RETURN-CHAIN-RESULTS.
+           IF WS-CHAIN-FAILED
+               MOVE ZEROS TO CHAIN-RESULT
+           ELSE
+               MOVE WS-RUNNING-RESULT TO CHAIN-RESULT
+               MOVE "SUCCESS" TO CHAIN-STATUS
+               MOVE SPACES TO CHAIN-ERROR-CODE
+               MOVE ZEROS TO CHAIN-FAILED-INDEX
+           END-IF.
+
+       END PROGRAM CALCCHN.
