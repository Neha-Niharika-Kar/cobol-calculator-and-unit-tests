@@ -4,34 +4,146 @@
       *****************************************************************
       * COBOL Calculator Program                                       *
       * Performs basic arithmetic operations: +, -, *, /              *
+      * Also supports exponent (E), remainder (R), square root (Q),   *
+      * percentage (P), compound interest (C), the relational         *
+      * comparisons greater-than (G), less-than (L) and equal-to (I), *
+      * and date-interval math: days-between (N) and date-plus-days   *
+      * (F), operating on LS-DATE-1/LS-DATE-2/LS-DAY-COUNT instead of  *
+      * the numeric operands. ADD/SUBTRACT reject mismatched           *
+      * LS-CURRENCY-1/LS-CURRENCY-2 codes unless LS-CONVERSION-RATE    *
+      * is supplied, in which case operand 2 is converted first. Any   *
+      * non-SUCCESS status is also appended to an exception log        *
+      * (CALCEXCP) with the rejected input and reason. A caller not    *
+      * cleared in CALCPARM for the requested operation code gets a    *
+      * NOT AUTHORIZED status (CALC-005) ahead of EXECUTE-OPERATION.   *
+      * Setting LS-EXTENDED-OUTPUT to "Y" also echoes the operation    *
+      * code and both operands used back on LS-OUTPUT-DATA, so a       *
+      * reporting program can build a full calculation line from       *
+      * LS-OUTPUT-DATA alone. A second entry point, CALCULATE-TABLE,   *
+      * takes a whole BULK-INPUT-TABLE of transactions in one CALL for *
+      * high-volume batch use. A memory register (MEM-VALUE, held      *
+      * across CALLs in WORKING-STORAGE the same way WS-PREVIOUS-      *
+      * RESULT is) supports memory-add (K), memory-subtract (J),       *
+      * memory-recall (Y) and memory-clear (Z), giving callers the     *
+      * M+/M-/MR/MC workflow of a physical adding machine.              *
+      *****************************************************************
+      * NOTE: the natural mnemonics M+/M-/MR/MC collide with           *
+      * operations already assigned (M=multiply, R=remainder,          *
+      * C=compound interest), so the memory operations use K, J, Y     *
+      * and Z instead.                                                  *
+      *****************************************************************
+      * NOTE: the natural mnemonic for "equal-to" is "E", but that     *
+      * code was already assigned to EXPONENT-OPERATION, so equal-to   *
+      * uses "I" (Is-equal-to) instead.                                 *
       * Includes comprehensive error handling                          *
       *****************************************************************
        
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "CALCAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "CALCPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "CALCEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY CALCAUD.
+
+       FD  PARM-FILE.
+           COPY CALCPARM.
+
+       FD  EXCEPTION-FILE.
+           COPY CALCEXC.
+
        WORKING-STORAGE SECTION.
-       01  WS-OPERAND-1            PIC S9(9)V99 VALUE ZEROS.
-       01  WS-OPERAND-2            PIC S9(9)V99 VALUE ZEROS.
+       01  WS-OPERAND-1            PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       01  WS-OPERAND-2            PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       01  WS-ORIGINAL-OPERAND-2   PIC S9(9)V99 COMP-3 VALUE ZEROS.
        01  WS-OPERATION            PIC X VALUE SPACE.
-       01  WS-RESULT               PIC S9(9)V99 VALUE ZEROS.
+       01  WS-RESULT               PIC S9(9)V99 COMP-3 VALUE ZEROS.
        01  WS-STATUS               PIC X(20) VALUE SPACES.
+           88  WS-STATUS-SUCCESSFUL VALUE "SUCCESS" "GREATER"
+               "NOT GREATER" "LESS" "NOT LESS" "EQUAL" "NOT EQUAL".
        01  WS-ERROR-MSG            PIC X(50) VALUE SPACES.
-       
+       01  WS-ERROR-CODE           PIC X(08) VALUE SPACES.
+
+           COPY CALCERR.
+           COPY CALCLIM.
+
        01  WS-DISPLAY-RESULT       PIC -(9)9.99.
        01  WS-DISPLAY-OP1          PIC -(9)9.99.
        01  WS-DISPLAY-OP2          PIC -(9)9.99.
-       
+       01  WS-QUOTIENT             PIC S9(9) VALUE ZEROS.
+
+       01  WS-AUDIT-SEQUENCE       PIC 9(9) VALUE ZEROS.
+       01  WS-AUDIT-FILE-STATUS    PIC X(02) VALUE SPACES.
+
+       01  WS-EXCEPTION-SEQUENCE   PIC 9(9) VALUE ZEROS.
+       01  WS-EXCEPTION-FILE-STATUS PIC X(02) VALUE SPACES.
+
+       01  WS-PREVIOUS-RESULT      PIC S9(9)V99 COMP-3 VALUE ZEROS.
+
+           COPY CALCMEM.
+
+       01  WS-RATE                 PIC S9(3)V9(4) COMP-3 VALUE ZEROS.
+       01  WS-PERIODS              PIC 9(3) COMP-3 VALUE ZEROS.
+       01  WS-GROWTH-FACTOR        PIC S9(9)V9(6) COMP-3 VALUE ZEROS.
+
+       01  WS-LOCALE               PIC X VALUE SPACE.
+           88  WS-LOCALE-EUROPEAN  VALUE "E".
+
+       01  WS-CALLER-ID            PIC X(08) VALUE SPACES.
+       01  WS-PARM-FILE-STATUS     PIC X(02) VALUE SPACES.
+       01  WS-PARM-EOF-SWITCH      PIC X VALUE "N".
+           88  WS-PARM-EOF         VALUE "Y".
+       01  WS-CALLER-LIMITS-SWITCH PIC X VALUE "N".
+           88  WS-CALLER-LIMITS-FOUND VALUE "Y".
+       01  WS-CALLER-OPERAND-MAX   PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       01  WS-CALLER-OPERAND-MIN   PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       01  WS-CALLER-ALLOWED-OPS   PIC X(20) VALUE SPACES.
+       01  WS-OP-FOUND-COUNT       PIC 9(02) COMP-3 VALUE ZEROS.
+
+       01  WS-FLAG-NEGATIVE-RESULT PIC X VALUE SPACE.
+           88  WS-FLAG-NEGATIVE-RESULT-YES VALUE "Y".
+       01  WS-NEGATIVE-RESULT-IND  PIC X VALUE "N".
+           88  WS-NEGATIVE-RESULT-FLAGGED VALUE "Y".
+
+       01  WS-ROUND-MODE           PIC X VALUE SPACE.
+           88  WS-ROUND-MODE-ROUNDED VALUE "R".
+       01  WS-TRUNCATED-RESULT     PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       01  WS-REMAINDER            PIC S9(9)V99 COMP-3 VALUE ZEROS.
+
+       01  WS-DATE-1               PIC 9(8) VALUE ZEROS.
+       01  WS-DATE-2               PIC 9(8) VALUE ZEROS.
+       01  WS-DAY-COUNT            PIC S9(5) COMP-3 VALUE ZEROS.
+       01  WS-DATE-MONTH           PIC 9(02).
+       01  WS-DATE-DAY             PIC 9(02).
+
+       01  WS-CURRENCY-1           PIC X(03) VALUE SPACES.
+       01  WS-CURRENCY-2           PIC X(03) VALUE SPACES.
+       01  WS-CONVERSION-RATE      PIC S9(3)V9(6) COMP-3 VALUE ZEROS.
+
+       01  WS-EXTENDED-OUTPUT      PIC X VALUE SPACE.
+           88  WS-EXTENDED-OUTPUT-YES VALUE "Y".
+
+       01  WS-SUPPRESS-AUDIT       PIC X VALUE SPACE.
+           88  WS-SUPPRESS-AUDIT-YES VALUE "Y".
+
+       01  WS-BULK-SUBSCRIPT       PIC 9(5) COMP-3 VALUE ZEROS.
+
        LINKAGE SECTION.
-       01  LS-INPUT-DATA.
-           05  LS-OPERAND-1        PIC S9(9)V99.
-           05  LS-OPERAND-2        PIC S9(9)V99.
-           05  LS-OPERATION        PIC X.
-       
-       01  LS-OUTPUT-DATA.
-           05  LS-RESULT           PIC S9(9)V99.
-           05  LS-STATUS           PIC X(20).
-       
+           COPY CALCREC.
+           COPY CALCBLK.
+
        PROCEDURE DIVISION USING LS-INPUT-DATA LS-OUTPUT-DATA.
        
        MAIN-LOGIC.
@@ -46,19 +158,214 @@
        INITIALIZE-PROGRAM.
            MOVE SPACES TO WS-STATUS
            MOVE SPACES TO WS-ERROR-MSG
+           MOVE SPACES TO WS-ERROR-CODE
            MOVE ZEROS TO WS-RESULT
-           MOVE LS-OPERAND-1 TO WS-OPERAND-1
+           IF LS-USE-PREVIOUS-RESULT-YES
+               MOVE WS-PREVIOUS-RESULT TO WS-OPERAND-1
+           ELSE
+               MOVE LS-OPERAND-1 TO WS-OPERAND-1
+           END-IF
            MOVE LS-OPERAND-2 TO WS-OPERAND-2
-           MOVE LS-OPERATION TO WS-OPERATION.
+           MOVE WS-OPERAND-2 TO WS-ORIGINAL-OPERAND-2
+           MOVE LS-OPERATION TO WS-OPERATION
+           MOVE LS-RATE TO WS-RATE
+           MOVE LS-PERIODS TO WS-PERIODS
+           MOVE LS-LOCALE TO WS-LOCALE
+           MOVE LS-CALLER-ID TO WS-CALLER-ID
+           IF WS-CALLER-ID = LOW-VALUES
+               MOVE SPACES TO WS-CALLER-ID
+           END-IF
+           MOVE "N" TO WS-CALLER-LIMITS-SWITCH
+           IF WS-CALLER-ID NOT = SPACES
+               PERFORM LOOKUP-CALLER-LIMITS
+           END-IF
+           MOVE LS-FLAG-NEGATIVE-RESULT TO WS-FLAG-NEGATIVE-RESULT
+           MOVE "N" TO WS-NEGATIVE-RESULT-IND
+           MOVE LS-ROUND-MODE TO WS-ROUND-MODE
+           IF WS-ROUND-MODE = LOW-VALUES
+               MOVE SPACE TO WS-ROUND-MODE
+           END-IF
+           MOVE ZEROS TO WS-REMAINDER
+           MOVE LS-DATE-1 TO WS-DATE-1
+           IF WS-DATE-1 = LOW-VALUES
+               MOVE ZEROS TO WS-DATE-1
+           END-IF
+           MOVE LS-DATE-2 TO WS-DATE-2
+           IF WS-DATE-2 = LOW-VALUES
+               MOVE ZEROS TO WS-DATE-2
+           END-IF
+           MOVE LS-DAY-COUNT TO WS-DAY-COUNT
+           MOVE LS-CURRENCY-1 TO WS-CURRENCY-1
+           IF WS-CURRENCY-1 = LOW-VALUES
+               MOVE SPACES TO WS-CURRENCY-1
+           END-IF
+           MOVE LS-CURRENCY-2 TO WS-CURRENCY-2
+           IF WS-CURRENCY-2 = LOW-VALUES
+               MOVE SPACES TO WS-CURRENCY-2
+           END-IF
+           MOVE LS-CONVERSION-RATE TO WS-CONVERSION-RATE
+           MOVE LS-EXTENDED-OUTPUT TO WS-EXTENDED-OUTPUT
+           MOVE LS-SUPPRESS-AUDIT TO WS-SUPPRESS-AUDIT
+           IF WS-SUPPRESS-AUDIT = LOW-VALUES
+               MOVE SPACE TO WS-SUPPRESS-AUDIT
+           END-IF.
+
+       LOOKUP-CALLER-LIMITS.
+           MOVE "N" TO WS-PARM-EOF-SWITCH
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS NOT = "35"
+               PERFORM READ-PARM-RECORD
+               PERFORM FIND-CALLER-LIMITS
+                   UNTIL WS-PARM-EOF OR WS-CALLER-LIMITS-FOUND
+               CLOSE PARM-FILE
+           END-IF.
+
+       READ-PARM-RECORD.
+           READ PARM-FILE
+               AT END
+                   MOVE "Y" TO WS-PARM-EOF-SWITCH
+           END-READ.
+
+       FIND-CALLER-LIMITS.
+           IF PARM-CALLER-ID = WS-CALLER-ID
+               MOVE PARM-OPERAND-MAX TO WS-CALLER-OPERAND-MAX
+               MOVE PARM-OPERAND-MIN TO WS-CALLER-OPERAND-MIN
+               MOVE PARM-ALLOWED-OPS TO WS-CALLER-ALLOWED-OPS
+               MOVE "Y" TO WS-CALLER-LIMITS-SWITCH
+           ELSE
+               PERFORM READ-PARM-RECORD
+           END-IF.
        
        VALIDATE-INPUT.
       *    Check if operation code is valid
            IF WS-OPERATION NOT = "A" AND
               WS-OPERATION NOT = "S" AND
               WS-OPERATION NOT = "M" AND
-              WS-OPERATION NOT = "D"
+              WS-OPERATION NOT = "D" AND
+              WS-OPERATION NOT = "E" AND
+              WS-OPERATION NOT = "R" AND
+              WS-OPERATION NOT = "Q" AND
+              WS-OPERATION NOT = "P" AND
+              WS-OPERATION NOT = "C" AND
+              WS-OPERATION NOT = "G" AND
+              WS-OPERATION NOT = "L" AND
+              WS-OPERATION NOT = "I" AND
+              WS-OPERATION NOT = "N" AND
+              WS-OPERATION NOT = "F" AND
+              WS-OPERATION NOT = "K" AND
+              WS-OPERATION NOT = "J" AND
+              WS-OPERATION NOT = "Y" AND
+              WS-OPERATION NOT = "Z"
                MOVE "ERROR" TO WS-STATUS
                MOVE "INVALID OPERATION CODE" TO WS-ERROR-MSG
+               MOVE CALC-ERR-INVALID-OP TO WS-ERROR-CODE
+           END-IF
+
+           IF WS-STATUS = SPACES AND
+              (WS-OPERATION = "N" OR WS-OPERATION = "F")
+               PERFORM VALIDATE-DATE-FIELDS
+           END-IF
+
+      *    Currency conversion (when applicable) has to run before the
+      *    range and caller-limit checks below, since it mutates
+      *    WS-OPERAND-2 in place - otherwise those checks would pass a
+      *    foreign-currency amount that looks fine pre-conversion but
+      *    lands far outside the allowable range once converted.
+           IF WS-STATUS = SPACES AND
+              (WS-OPERATION = "A" OR WS-OPERATION = "S") AND
+              WS-CURRENCY-1 NOT = SPACES AND
+              WS-CURRENCY-2 NOT = SPACES AND
+              WS-CURRENCY-1 NOT = WS-CURRENCY-2
+               PERFORM VALIDATE-CURRENCY-CODES
+           END-IF
+
+           IF WS-STATUS = SPACES AND
+              WS-OPERATION NOT = "N" AND WS-OPERATION NOT = "F" AND
+              WS-OPERATION NOT = "Y" AND WS-OPERATION NOT = "Z"
+               IF WS-OPERAND-1 > CALC-OPERAND-MAX OR
+                  WS-OPERAND-1 < CALC-OPERAND-MIN OR
+                  WS-OPERAND-2 > CALC-OPERAND-MAX OR
+                  WS-OPERAND-2 < CALC-OPERAND-MIN
+                   MOVE "INVALID OPERAND" TO WS-STATUS
+                   MOVE "OPERAND OUTSIDE ALLOWABLE RANGE"
+                       TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OPERAND-RANGE TO WS-ERROR-CODE
+               END-IF
+           END-IF
+
+           IF WS-STATUS = SPACES AND WS-CALLER-LIMITS-FOUND
+               PERFORM VALIDATE-CALLER-LIMITS
+           END-IF.
+
+       VALIDATE-CURRENCY-CODES.
+           IF WS-CONVERSION-RATE = ZERO
+               MOVE "ERROR" TO WS-STATUS
+               MOVE "MISMATCHED CURRENCY CODES" TO WS-ERROR-MSG
+               MOVE CALC-ERR-CURRENCY-MISMATCH TO WS-ERROR-CODE
+           ELSE
+      *        Convert operand 2 into operand 1's currency before the
+      *        operation runs.
+               COMPUTE WS-OPERAND-2 ROUNDED =
+                       WS-OPERAND-2 * WS-CONVERSION-RATE
+                   ON SIZE ERROR
+                       MOVE "OVERFLOW" TO WS-STATUS
+                       MOVE "RESULT EXCEEDS FIELD CAPACITY"
+                           TO WS-ERROR-MSG
+                       MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+               END-COMPUTE
+           END-IF.
+
+       VALIDATE-DATE-FIELDS.
+           MOVE WS-DATE-1(5:2) TO WS-DATE-MONTH
+           MOVE WS-DATE-1(7:2) TO WS-DATE-DAY
+           IF WS-DATE-MONTH < 1 OR WS-DATE-MONTH > 12 OR
+              WS-DATE-DAY < 1 OR WS-DATE-DAY > 31
+               MOVE "ERROR" TO WS-STATUS
+               MOVE "INVALID DATE-1" TO WS-ERROR-MSG
+               MOVE CALC-ERR-OPERAND-RANGE TO WS-ERROR-CODE
+           END-IF
+
+           IF WS-STATUS = SPACES AND WS-OPERATION = "N"
+               MOVE WS-DATE-2(5:2) TO WS-DATE-MONTH
+               MOVE WS-DATE-2(7:2) TO WS-DATE-DAY
+               IF WS-DATE-MONTH < 1 OR WS-DATE-MONTH > 12 OR
+                  WS-DATE-DAY < 1 OR WS-DATE-DAY > 31
+                   MOVE "ERROR" TO WS-STATUS
+                   MOVE "INVALID DATE-2" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OPERAND-RANGE TO WS-ERROR-CODE
+               END-IF
+           END-IF.
+
+       VALIDATE-CALLER-LIMITS.
+      *    Date and memory-register operations don't populate
+      *    WS-OPERAND-1/2 (see INITIALIZE-PROGRAM/LOAD-BULK-ENTRY) - they
+      *    default to zero, so skip the caller operand-range check for
+      *    them just like the global range check above does, instead of
+      *    rejecting every such call for a caller whose configured
+      *    minimum happens to be above zero.
+           IF WS-OPERATION NOT = "N" AND WS-OPERATION NOT = "F" AND
+              WS-OPERATION NOT = "Y" AND WS-OPERATION NOT = "Z"
+               IF WS-OPERAND-1 > WS-CALLER-OPERAND-MAX OR
+                  WS-OPERAND-1 < WS-CALLER-OPERAND-MIN OR
+                  WS-OPERAND-2 > WS-CALLER-OPERAND-MAX OR
+                  WS-OPERAND-2 < WS-CALLER-OPERAND-MIN
+                   MOVE "INVALID OPERAND" TO WS-STATUS
+                   MOVE "OPERAND OUTSIDE CALLER'S ALLOWABLE RANGE"
+                       TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OPERAND-RANGE TO WS-ERROR-CODE
+               END-IF
+           END-IF
+
+           IF WS-STATUS = SPACES AND WS-CALLER-ALLOWED-OPS NOT = SPACES
+               MOVE ZEROS TO WS-OP-FOUND-COUNT
+               INSPECT WS-CALLER-ALLOWED-OPS
+                   TALLYING WS-OP-FOUND-COUNT FOR ALL WS-OPERATION
+               IF WS-OP-FOUND-COUNT = ZERO
+                   MOVE "NOT AUTHORIZED" TO WS-STATUS
+                   MOVE "OPERATION NOT AUTHORIZED FOR CALLER"
+                       TO WS-ERROR-MSG
+                   MOVE CALC-ERR-NOT-AUTHORIZED TO WS-ERROR-CODE
+               END-IF
            END-IF.
        
        EXECUTE-OPERATION.
@@ -71,39 +378,481 @@
                    PERFORM MULTIPLY-OPERATION
                WHEN "D"
                    PERFORM DIVIDE-OPERATION
+               WHEN "E"
+                   PERFORM EXPONENT-OPERATION
+               WHEN "R"
+                   PERFORM MODULUS-OPERATION
+               WHEN "Q"
+                   PERFORM SQUARE-ROOT-OPERATION
+               WHEN "P"
+                   PERFORM PERCENTAGE-OPERATION
+               WHEN "C"
+                   PERFORM COMPOUND-INTEREST-OPERATION
+               WHEN "G"
+                   PERFORM COMPARE-GREATER-OPERATION
+               WHEN "L"
+                   PERFORM COMPARE-LESS-OPERATION
+               WHEN "I"
+                   PERFORM COMPARE-EQUAL-OPERATION
+               WHEN "N"
+                   PERFORM DATE-INTERVAL-OPERATION
+               WHEN "F"
+                   PERFORM DATE-ADD-OPERATION
+               WHEN "K"
+                   PERFORM MEMORY-ADD-OPERATION
+               WHEN "J"
+                   PERFORM MEMORY-SUBTRACT-OPERATION
+               WHEN "Y"
+                   PERFORM MEMORY-RECALL-OPERATION
+               WHEN "Z"
+                   PERFORM MEMORY-CLEAR-OPERATION
                WHEN OTHER
                    PERFORM INVALID-OPERATION
            END-EVALUATE.
        
        ADD-OPERATION.
            ADD WS-OPERAND-1 TO WS-OPERAND-2 GIVING WS-RESULT
-           MOVE "SUCCESS" TO WS-STATUS.
-       
+               ON SIZE ERROR
+                   MOVE "OVERFLOW" TO WS-STATUS
+                   MOVE "RESULT EXCEEDS FIELD CAPACITY" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                   MOVE ZEROS TO WS-RESULT
+               NOT ON SIZE ERROR
+                   MOVE "SUCCESS" TO WS-STATUS
+                   IF WS-FLAG-NEGATIVE-RESULT-YES AND
+                      (WS-OPERAND-1 < ZERO OR WS-OPERAND-2 < ZERO)
+                       MOVE "Y" TO WS-NEGATIVE-RESULT-IND
+                   END-IF
+           END-ADD.
+
        SUBTRACT-OPERATION.
            SUBTRACT WS-OPERAND-2 FROM WS-OPERAND-1 GIVING WS-RESULT
-           MOVE "SUCCESS" TO WS-STATUS.
-       
+               ON SIZE ERROR
+                   MOVE "OVERFLOW" TO WS-STATUS
+                   MOVE "RESULT EXCEEDS FIELD CAPACITY" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                   MOVE ZEROS TO WS-RESULT
+               NOT ON SIZE ERROR
+                   MOVE "SUCCESS" TO WS-STATUS
+                   IF WS-FLAG-NEGATIVE-RESULT-YES AND WS-RESULT < ZERO
+                       MOVE "Y" TO WS-NEGATIVE-RESULT-IND
+                   END-IF
+           END-SUBTRACT.
+
        MULTIPLY-OPERATION.
            MULTIPLY WS-OPERAND-1 BY WS-OPERAND-2 GIVING WS-RESULT
-           MOVE "SUCCESS" TO WS-STATUS.
-       
+               ON SIZE ERROR
+                   MOVE "OVERFLOW" TO WS-STATUS
+                   MOVE "RESULT EXCEEDS FIELD CAPACITY" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                   MOVE ZEROS TO WS-RESULT
+               NOT ON SIZE ERROR
+                   MOVE "SUCCESS" TO WS-STATUS
+           END-MULTIPLY.
+
        DIVIDE-OPERATION.
+      *    Truncated quotient and remainder are always derived first;
+      *    when the caller asks for ROUNDED mode WS-RESULT is then
+      *    recomputed rounded, but WS-REMAINDER still reflects what a
+      *    plain truncated division would have left over.
            IF WS-OPERAND-2 = ZERO
                MOVE "DIVIDE-BY-ZERO" TO WS-STATUS
                MOVE "CANNOT DIVIDE BY ZERO" TO WS-ERROR-MSG
+               MOVE CALC-ERR-DIVIDE-ZERO TO WS-ERROR-CODE
                MOVE ZEROS TO WS-RESULT
+               MOVE ZEROS TO WS-REMAINDER
            ELSE
-               DIVIDE WS-OPERAND-1 BY WS-OPERAND-2 GIVING WS-RESULT
+               DIVIDE WS-OPERAND-1 BY WS-OPERAND-2
+                   GIVING WS-TRUNCATED-RESULT REMAINDER WS-REMAINDER
+                   ON SIZE ERROR
+                       MOVE "OVERFLOW" TO WS-STATUS
+                       MOVE "RESULT EXCEEDS FIELD CAPACITY"
+                           TO WS-ERROR-MSG
+                       MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                       MOVE ZEROS TO WS-RESULT
+                       MOVE ZEROS TO WS-REMAINDER
+                   NOT ON SIZE ERROR
+                       PERFORM APPLY-DIVIDE-ROUND-MODE
+               END-DIVIDE
+           END-IF.
+
+       APPLY-DIVIDE-ROUND-MODE.
+           IF WS-ROUND-MODE-ROUNDED
+               COMPUTE WS-RESULT ROUNDED = WS-OPERAND-1 / WS-OPERAND-2
+                   ON SIZE ERROR
+                       MOVE "OVERFLOW" TO WS-STATUS
+                       MOVE "RESULT EXCEEDS FIELD CAPACITY"
+                           TO WS-ERROR-MSG
+                       MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                       MOVE ZEROS TO WS-RESULT
+                       MOVE ZEROS TO WS-REMAINDER
+                   NOT ON SIZE ERROR
+                       MOVE "SUCCESS" TO WS-STATUS
+               END-COMPUTE
+           ELSE
+               MOVE WS-TRUNCATED-RESULT TO WS-RESULT
                MOVE "SUCCESS" TO WS-STATUS
            END-IF.
        
+       EXPONENT-OPERATION.
+           COMPUTE WS-RESULT = WS-OPERAND-1 ** WS-OPERAND-2
+               ON SIZE ERROR
+                   MOVE "OVERFLOW" TO WS-STATUS
+                   MOVE "RESULT EXCEEDS FIELD CAPACITY" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                   MOVE ZEROS TO WS-RESULT
+               NOT ON SIZE ERROR
+                   MOVE "SUCCESS" TO WS-STATUS
+           END-COMPUTE.
+
+       MODULUS-OPERATION.
+           IF WS-OPERAND-2 = ZERO
+               MOVE "DIVIDE-BY-ZERO" TO WS-STATUS
+               MOVE "CANNOT DIVIDE BY ZERO" TO WS-ERROR-MSG
+               MOVE CALC-ERR-DIVIDE-ZERO TO WS-ERROR-CODE
+               MOVE ZEROS TO WS-RESULT
+           ELSE
+               DIVIDE WS-OPERAND-1 BY WS-OPERAND-2
+                   GIVING WS-QUOTIENT REMAINDER WS-RESULT
+               MOVE "SUCCESS" TO WS-STATUS
+           END-IF.
+
+       SQUARE-ROOT-OPERATION.
+           IF WS-OPERAND-1 < ZERO
+               MOVE "ERROR" TO WS-STATUS
+               MOVE "CANNOT TAKE SQUARE ROOT OF NEGATIVE"
+                   TO WS-ERROR-MSG
+               MOVE CALC-ERR-OPERAND-RANGE TO WS-ERROR-CODE
+               MOVE ZEROS TO WS-RESULT
+           ELSE
+               COMPUTE WS-RESULT = FUNCTION SQRT(WS-OPERAND-1)
+               MOVE "SUCCESS" TO WS-STATUS
+           END-IF.
+
+       PERCENTAGE-OPERATION.
+      *    Operand-1 percent of operand-2
+           COMPUTE WS-RESULT ROUNDED =
+                   (WS-OPERAND-1 * WS-OPERAND-2) / 100
+               ON SIZE ERROR
+                   MOVE "OVERFLOW" TO WS-STATUS
+                   MOVE "RESULT EXCEEDS FIELD CAPACITY" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                   MOVE ZEROS TO WS-RESULT
+               NOT ON SIZE ERROR
+                   MOVE "SUCCESS" TO WS-STATUS
+           END-COMPUTE.
+
+       COMPOUND-INTEREST-OPERATION.
+      *    Operand-1 is the principal, WS-RATE the interest rate per
+      *    period (percent) and WS-PERIODS the number of periods.
+      *    Result is the interest earned, not the total amount.
+           COMPUTE WS-GROWTH-FACTOR ROUNDED =
+                   (1 + (WS-RATE / 100)) ** WS-PERIODS
+               ON SIZE ERROR
+                   MOVE "OVERFLOW" TO WS-STATUS
+                   MOVE "RESULT EXCEEDS FIELD CAPACITY" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                   MOVE ZEROS TO WS-RESULT
+               NOT ON SIZE ERROR
+                   COMPUTE WS-RESULT ROUNDED =
+                           (WS-OPERAND-1 * WS-GROWTH-FACTOR)
+                               - WS-OPERAND-1
+                       ON SIZE ERROR
+                           MOVE "OVERFLOW" TO WS-STATUS
+                           MOVE "RESULT EXCEEDS FIELD CAPACITY"
+                               TO WS-ERROR-MSG
+                           MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                           MOVE ZEROS TO WS-RESULT
+                       NOT ON SIZE ERROR
+                           MOVE "SUCCESS" TO WS-STATUS
+                   END-COMPUTE
+           END-COMPUTE.
+
+       COMPARE-GREATER-OPERATION.
+      *    Skips WS-RESULT entirely; the outcome is the status.
+           IF WS-OPERAND-1 > WS-OPERAND-2
+               MOVE "GREATER" TO WS-STATUS
+           ELSE
+               MOVE "NOT GREATER" TO WS-STATUS
+           END-IF
+           MOVE ZEROS TO WS-RESULT.
+
+       COMPARE-LESS-OPERATION.
+           IF WS-OPERAND-1 < WS-OPERAND-2
+               MOVE "LESS" TO WS-STATUS
+           ELSE
+               MOVE "NOT LESS" TO WS-STATUS
+           END-IF
+           MOVE ZEROS TO WS-RESULT.
+
+       COMPARE-EQUAL-OPERATION.
+           IF WS-OPERAND-1 = WS-OPERAND-2
+               MOVE "EQUAL" TO WS-STATUS
+           ELSE
+               MOVE "NOT EQUAL" TO WS-STATUS
+           END-IF
+           MOVE ZEROS TO WS-RESULT.
+
+       DATE-INTERVAL-OPERATION.
+      *    Number of days from WS-DATE-1 to WS-DATE-2 (CCYYMMDD).
+           COMPUTE WS-RESULT =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-2)
+                       - FUNCTION INTEGER-OF-DATE(WS-DATE-1)
+               ON SIZE ERROR
+                   MOVE "OVERFLOW" TO WS-STATUS
+                   MOVE "RESULT EXCEEDS FIELD CAPACITY" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                   MOVE ZEROS TO WS-RESULT
+               NOT ON SIZE ERROR
+                   MOVE "SUCCESS" TO WS-STATUS
+           END-COMPUTE.
+
+       DATE-ADD-OPERATION.
+      *    WS-DATE-1 plus WS-DAY-COUNT days (negative counts move the
+      *    date backward). Result is the new date as an integer
+      *    CCYYMMDD value, e.g. 20260808 held as 20260808.00.
+           COMPUTE WS-RESULT =
+                   FUNCTION DATE-OF-INTEGER(
+                       FUNCTION INTEGER-OF-DATE(WS-DATE-1)
+                           + WS-DAY-COUNT)
+               ON SIZE ERROR
+                   MOVE "OVERFLOW" TO WS-STATUS
+                   MOVE "RESULT EXCEEDS FIELD CAPACITY" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+                   MOVE ZEROS TO WS-RESULT
+               NOT ON SIZE ERROR
+                   MOVE "SUCCESS" TO WS-STATUS
+           END-COMPUTE.
+
+       MEMORY-ADD-OPERATION.
+      *    M+: adds operand-1 into the memory register and returns the
+      *    new memory total as WS-RESULT, the way a physical adding
+      *    machine lights up the new memory total after M+ is pressed.
+           ADD WS-OPERAND-1 TO MEM-VALUE
+               ON SIZE ERROR
+                   MOVE "OVERFLOW" TO WS-STATUS
+                   MOVE "RESULT EXCEEDS FIELD CAPACITY" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+               NOT ON SIZE ERROR
+                   MOVE "SUCCESS" TO WS-STATUS
+                   MOVE MEM-VALUE TO WS-RESULT
+                   IF WS-FLAG-NEGATIVE-RESULT-YES AND MEM-VALUE < ZERO
+                       MOVE "Y" TO WS-NEGATIVE-RESULT-IND
+                   END-IF
+           END-ADD.
+
+       MEMORY-SUBTRACT-OPERATION.
+      *    M-: subtracts operand-1 from the memory register and
+      *    returns the new memory total as WS-RESULT.
+           SUBTRACT WS-OPERAND-1 FROM MEM-VALUE
+               ON SIZE ERROR
+                   MOVE "OVERFLOW" TO WS-STATUS
+                   MOVE "RESULT EXCEEDS FIELD CAPACITY" TO WS-ERROR-MSG
+                   MOVE CALC-ERR-OVERFLOW TO WS-ERROR-CODE
+               NOT ON SIZE ERROR
+                   MOVE "SUCCESS" TO WS-STATUS
+                   MOVE MEM-VALUE TO WS-RESULT
+                   IF WS-FLAG-NEGATIVE-RESULT-YES AND MEM-VALUE < ZERO
+                       MOVE "Y" TO WS-NEGATIVE-RESULT-IND
+                   END-IF
+           END-SUBTRACT.
+
+       MEMORY-RECALL-OPERATION.
+      *    MR: returns the current memory total as WS-RESULT without
+      *    changing it. Operands are not used.
+           MOVE MEM-VALUE TO WS-RESULT
+           MOVE "SUCCESS" TO WS-STATUS
+           IF WS-FLAG-NEGATIVE-RESULT-YES AND MEM-VALUE < ZERO
+               MOVE "Y" TO WS-NEGATIVE-RESULT-IND
+           END-IF.
+
+       MEMORY-CLEAR-OPERATION.
+      *    MC: zeroes the memory register. WS-RESULT reflects the
+      *    cleared (zero) memory total.
+           MOVE ZEROS TO MEM-VALUE
+           MOVE MEM-VALUE TO WS-RESULT
+           MOVE "SUCCESS" TO WS-STATUS.
+
        INVALID-OPERATION.
            MOVE "ERROR" TO WS-STATUS
            MOVE "INVALID OPERATION" TO WS-ERROR-MSG
+           MOVE CALC-ERR-INVALID-OP TO WS-ERROR-CODE
            MOVE ZEROS TO WS-RESULT.
-       
+
        RETURN-RESULTS.
            MOVE WS-RESULT TO LS-RESULT
-           MOVE WS-STATUS TO LS-STATUS.
-       
+           MOVE WS-STATUS TO LS-STATUS
+           MOVE WS-ERROR-CODE TO LS-ERROR-CODE
+           MOVE WS-NEGATIVE-RESULT-IND TO LS-NEGATIVE-RESULT-IND
+           MOVE WS-REMAINDER TO LS-REMAINDER
+           MOVE WS-RESULT TO WS-PREVIOUS-RESULT
+           PERFORM FORMAT-DISPLAY-FIELDS
+           IF WS-EXTENDED-OUTPUT-YES
+               MOVE WS-OPERATION TO LS-ECHO-OPERATION
+               MOVE WS-OPERAND-1 TO LS-ECHO-OPERAND-1
+               MOVE WS-OPERAND-2 TO LS-ECHO-OPERAND-2
+           ELSE
+               MOVE SPACE TO LS-ECHO-OPERATION
+               MOVE ZEROS TO LS-ECHO-OPERAND-1
+               MOVE ZEROS TO LS-ECHO-OPERAND-2
+           END-IF
+           IF NOT WS-SUPPRESS-AUDIT-YES
+               PERFORM WRITE-AUDIT-RECORD
+               IF NOT WS-STATUS-SUCCESSFUL
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+
+       FORMAT-DISPLAY-FIELDS.
+      *    Edit operand-1, operand-2 and the result for display/print,
+      *    using a comma decimal separator instead of a period when
+      *    the caller flags the transaction as a European locale.
+           MOVE WS-OPERAND-1 TO WS-DISPLAY-OP1
+           MOVE WS-OPERAND-2 TO WS-DISPLAY-OP2
+           MOVE WS-RESULT TO WS-DISPLAY-RESULT
+           IF WS-LOCALE-EUROPEAN
+               INSPECT WS-DISPLAY-OP1 REPLACING ALL "." BY ","
+               INSPECT WS-DISPLAY-OP2 REPLACING ALL "." BY ","
+               INSPECT WS-DISPLAY-RESULT REPLACING ALL "." BY ","
+           END-IF
+           MOVE WS-DISPLAY-OP1 TO LS-DISPLAY-OPERAND-1
+           MOVE WS-DISPLAY-OP2 TO LS-DISPLAY-OPERAND-2
+           MOVE WS-DISPLAY-RESULT TO LS-DISPLAY-RESULT.
+
+       WRITE-AUDIT-RECORD.
+           ADD 1 TO WS-AUDIT-SEQUENCE
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WS-AUDIT-SEQUENCE TO AUDIT-SEQUENCE-NO
+           MOVE WS-OPERAND-1 TO AUDIT-OPERAND-1
+      *    The original (pre-currency-conversion) operand-2 is logged,
+      *    not the converted value EXECUTE-OPERATION actually used, so
+      *    a reconciliation rerun converts it the same way again
+      *    instead of double-converting an already-converted amount.
+           MOVE WS-ORIGINAL-OPERAND-2 TO AUDIT-OPERAND-2
+           MOVE WS-OPERATION TO AUDIT-OPERATION
+           MOVE WS-RESULT TO AUDIT-RESULT
+           MOVE WS-STATUS TO AUDIT-STATUS
+           MOVE WS-RATE TO AUDIT-RATE
+           MOVE WS-PERIODS TO AUDIT-PERIODS
+           MOVE WS-ROUND-MODE TO AUDIT-ROUND-MODE
+           MOVE WS-CALLER-ID TO AUDIT-CALLER-ID
+           MOVE WS-DATE-1 TO AUDIT-DATE-1
+           MOVE WS-DATE-2 TO AUDIT-DATE-2
+           MOVE WS-DAY-COUNT TO AUDIT-DAY-COUNT
+           MOVE WS-CURRENCY-1 TO AUDIT-CURRENCY-1
+           MOVE WS-CURRENCY-2 TO AUDIT-CURRENCY-2
+           MOVE WS-CONVERSION-RATE TO AUDIT-CONVERSION-RATE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-SEQUENCE
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-FILE-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE WS-EXCEPTION-SEQUENCE TO EXC-SEQUENCE-NO
+           MOVE WS-OPERAND-1 TO EXC-OPERAND-1
+           MOVE WS-OPERAND-2 TO EXC-OPERAND-2
+           MOVE WS-OPERATION TO EXC-OPERATION
+           MOVE WS-STATUS TO EXC-STATUS
+           MOVE WS-ERROR-CODE TO EXC-ERROR-CODE
+           MOVE WS-ERROR-MSG TO EXC-ERROR-MSG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE.
+
+      *****************************************************************
+      * CALCULATE-TABLE - bulk batch entry point                       *
+      * Processes an entire BULK-INPUT-TABLE of transactions in one    *
+      * CALL, reusing the same VALIDATE-INPUT/EXECUTE-OPERATION logic  *
+      * as the single-transaction entry point above, so a high-volume  *
+      * batch caller pays the CALL/GOBACK boundary once for the whole  *
+      * table instead of once per transaction.                         *
+      *****************************************************************
+       CALCULATE-TABLE-MAIN.
+           ENTRY "CALCULATE-TABLE" USING BULK-INPUT-TABLE
+               BULK-OUTPUT-TABLE
+           PERFORM PROCESS-BULK-ENTRY
+               VARYING WS-BULK-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-BULK-SUBSCRIPT > BULK-ENTRY-COUNT
+           GOBACK.
+
+       PROCESS-BULK-ENTRY.
+           PERFORM LOAD-BULK-ENTRY
+           PERFORM VALIDATE-INPUT
+           IF WS-STATUS = "SUCCESS" OR WS-STATUS = SPACES
+               PERFORM EXECUTE-OPERATION
+           END-IF
+           PERFORM STORE-BULK-ENTRY.
+
+       LOAD-BULK-ENTRY.
+           MOVE SPACES TO WS-STATUS
+           MOVE SPACES TO WS-ERROR-MSG
+           MOVE SPACES TO WS-ERROR-CODE
+           MOVE ZEROS TO WS-RESULT
+           IF BULK-IN-USE-PREVIOUS-RESULT-YES(WS-BULK-SUBSCRIPT)
+               MOVE WS-PREVIOUS-RESULT TO WS-OPERAND-1
+           ELSE
+               MOVE BULK-IN-OPERAND-1(WS-BULK-SUBSCRIPT) TO WS-OPERAND-1
+           END-IF
+           MOVE BULK-IN-OPERAND-2(WS-BULK-SUBSCRIPT) TO WS-OPERAND-2
+           MOVE WS-OPERAND-2 TO WS-ORIGINAL-OPERAND-2
+           MOVE BULK-IN-OPERATION(WS-BULK-SUBSCRIPT) TO WS-OPERATION
+           MOVE BULK-IN-RATE(WS-BULK-SUBSCRIPT) TO WS-RATE
+           MOVE BULK-IN-PERIODS(WS-BULK-SUBSCRIPT) TO WS-PERIODS
+           MOVE BULK-IN-LOCALE(WS-BULK-SUBSCRIPT) TO WS-LOCALE
+           MOVE BULK-IN-CALLER-ID(WS-BULK-SUBSCRIPT) TO WS-CALLER-ID
+           IF WS-CALLER-ID = LOW-VALUES
+               MOVE SPACES TO WS-CALLER-ID
+           END-IF
+           MOVE "N" TO WS-CALLER-LIMITS-SWITCH
+           IF WS-CALLER-ID NOT = SPACES
+               PERFORM LOOKUP-CALLER-LIMITS
+           END-IF
+           MOVE BULK-IN-FLAG-NEGATIVE-RESULT(WS-BULK-SUBSCRIPT)
+               TO WS-FLAG-NEGATIVE-RESULT
+           MOVE "N" TO WS-NEGATIVE-RESULT-IND
+           MOVE BULK-IN-ROUND-MODE(WS-BULK-SUBSCRIPT) TO WS-ROUND-MODE
+           IF WS-ROUND-MODE = LOW-VALUES
+               MOVE SPACE TO WS-ROUND-MODE
+           END-IF
+           MOVE ZEROS TO WS-REMAINDER
+           MOVE BULK-IN-DATE-1(WS-BULK-SUBSCRIPT) TO WS-DATE-1
+           IF WS-DATE-1 = LOW-VALUES
+               MOVE ZEROS TO WS-DATE-1
+           END-IF
+           MOVE BULK-IN-DATE-2(WS-BULK-SUBSCRIPT) TO WS-DATE-2
+           IF WS-DATE-2 = LOW-VALUES
+               MOVE ZEROS TO WS-DATE-2
+           END-IF
+           MOVE BULK-IN-DAY-COUNT(WS-BULK-SUBSCRIPT) TO WS-DAY-COUNT
+           MOVE BULK-IN-CURRENCY-1(WS-BULK-SUBSCRIPT) TO WS-CURRENCY-1
+           IF WS-CURRENCY-1 = LOW-VALUES
+               MOVE SPACES TO WS-CURRENCY-1
+           END-IF
+           MOVE BULK-IN-CURRENCY-2(WS-BULK-SUBSCRIPT) TO WS-CURRENCY-2
+           IF WS-CURRENCY-2 = LOW-VALUES
+               MOVE SPACES TO WS-CURRENCY-2
+           END-IF
+           MOVE BULK-IN-CONVERSION-RATE(WS-BULK-SUBSCRIPT)
+               TO WS-CONVERSION-RATE
+           MOVE "N" TO WS-EXTENDED-OUTPUT
+           MOVE "N" TO WS-SUPPRESS-AUDIT.
+
+       STORE-BULK-ENTRY.
+           MOVE WS-RESULT TO BULK-OUT-RESULT(WS-BULK-SUBSCRIPT)
+           MOVE WS-STATUS TO BULK-OUT-STATUS(WS-BULK-SUBSCRIPT)
+           MOVE WS-ERROR-CODE TO BULK-OUT-ERROR-CODE(WS-BULK-SUBSCRIPT)
+           MOVE WS-NEGATIVE-RESULT-IND
+               TO BULK-OUT-NEGATIVE-IND(WS-BULK-SUBSCRIPT)
+           MOVE WS-REMAINDER TO BULK-OUT-REMAINDER(WS-BULK-SUBSCRIPT)
+           MOVE WS-RESULT TO WS-PREVIOUS-RESULT
+           PERFORM WRITE-AUDIT-RECORD
+           IF NOT WS-STATUS-SUCCESSFUL
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+
        END PROGRAM CALCULATOR.
