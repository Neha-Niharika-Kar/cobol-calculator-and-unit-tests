@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCRPT.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Daily Operations Summary Report for CALCULATOR                 *
+      * Reads the CALCULATOR audit log and prints counts per operation *
+      * code, counts per status, and the min/max/sum of WS-RESULT for  *
+      * successful calls, so ops has visibility into daily volume and  *
+      * error mix without hand-scanning the audit file.                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "CALCAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY CALCAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS    PIC X(02) VALUE SPACES.
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-END-OF-FILE      VALUE "Y".
+
+       01  WS-RECORD-COUNT         PIC 9(7) VALUE ZEROS.
+
+       01  WS-OP-COUNTS.
+           05  WS-OP-ADD-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-OP-SUB-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-OP-MUL-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-OP-DIV-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-OP-EXP-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-OP-MOD-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-OP-SQRT-COUNT    PIC 9(7) VALUE ZEROS.
+           05  WS-OP-OTHER-COUNT   PIC 9(7) VALUE ZEROS.
+
+       01  WS-STATUS-COUNTS.
+           05  WS-STAT-SUCCESS-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-STAT-ERROR-COUNT       PIC 9(7) VALUE ZEROS.
+           05  WS-STAT-DIVZERO-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-STAT-OVERFLOW-COUNT    PIC 9(7) VALUE ZEROS.
+           05  WS-STAT-INVOPERAND-COUNT  PIC 9(7) VALUE ZEROS.
+           05  WS-STAT-OTHER-COUNT       PIC 9(7) VALUE ZEROS.
+
+       01  WS-RESULT-STATS.
+           05  WS-RESULT-COUNT      PIC 9(7) VALUE ZEROS.
+           05  WS-RESULT-SUM        PIC S9(11)V99 VALUE ZEROS.
+           05  WS-RESULT-MIN        PIC S9(9)V99 VALUE ZEROS.
+           05  WS-RESULT-MAX        PIC S9(9)V99 VALUE ZEROS.
+
+       01  WS-FIRST-SUCCESS-SWITCH  PIC X VALUE "N".
+           88  WS-FIRST-SUCCESS     VALUE "Y".
+
+       01  WS-DISPLAY-SUM           PIC -(11)9.99.
+       01  WS-DISPLAY-MIN           PIC -(9)9.99.
+       01  WS-DISPLAY-MAX           PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM READ-AUDIT-RECORD
+           PERFORM PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM DISPLAY-REPORT
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT AUDIT-FILE.
+
+       READ-AUDIT-RECORD.
+           READ AUDIT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PROCESS-RECORDS.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM TALLY-OPERATION
+           PERFORM TALLY-STATUS
+           PERFORM TALLY-RESULT
+           PERFORM READ-AUDIT-RECORD.
+
+       TALLY-OPERATION.
+           EVALUATE AUDIT-OPERATION
+               WHEN "A"
+                   ADD 1 TO WS-OP-ADD-COUNT
+               WHEN "S"
+                   ADD 1 TO WS-OP-SUB-COUNT
+               WHEN "M"
+                   ADD 1 TO WS-OP-MUL-COUNT
+               WHEN "D"
+                   ADD 1 TO WS-OP-DIV-COUNT
+               WHEN "E"
+                   ADD 1 TO WS-OP-EXP-COUNT
+               WHEN "R"
+                   ADD 1 TO WS-OP-MOD-COUNT
+               WHEN "Q"
+                   ADD 1 TO WS-OP-SQRT-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-OP-OTHER-COUNT
+           END-EVALUATE.
+
+       TALLY-STATUS.
+           EVALUATE AUDIT-STATUS
+               WHEN "SUCCESS"
+                   ADD 1 TO WS-STAT-SUCCESS-COUNT
+               WHEN "ERROR"
+                   ADD 1 TO WS-STAT-ERROR-COUNT
+               WHEN "DIVIDE-BY-ZERO"
+                   ADD 1 TO WS-STAT-DIVZERO-COUNT
+               WHEN "OVERFLOW"
+                   ADD 1 TO WS-STAT-OVERFLOW-COUNT
+               WHEN "INVALID OPERAND"
+                   ADD 1 TO WS-STAT-INVOPERAND-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-STAT-OTHER-COUNT
+           END-EVALUATE.
+
+       TALLY-RESULT.
+           IF AUDIT-STATUS = "SUCCESS"
+               ADD 1 TO WS-RESULT-COUNT
+               ADD AUDIT-RESULT TO WS-RESULT-SUM
+               IF NOT WS-FIRST-SUCCESS
+                   MOVE AUDIT-RESULT TO WS-RESULT-MIN
+                   MOVE AUDIT-RESULT TO WS-RESULT-MAX
+                   MOVE "Y" TO WS-FIRST-SUCCESS-SWITCH
+               ELSE
+                   IF AUDIT-RESULT < WS-RESULT-MIN
+                       MOVE AUDIT-RESULT TO WS-RESULT-MIN
+                   END-IF
+                   IF AUDIT-RESULT > WS-RESULT-MAX
+                       MOVE AUDIT-RESULT TO WS-RESULT-MAX
+                   END-IF
+               END-IF
+           END-IF.
+
+       DISPLAY-REPORT.
+           MOVE WS-RESULT-SUM TO WS-DISPLAY-SUM
+           MOVE WS-RESULT-MIN TO WS-DISPLAY-MIN
+           MOVE WS-RESULT-MAX TO WS-DISPLAY-MAX
+
+           DISPLAY "========================================"
+           DISPLAY "CALCRPT - CALCULATOR DAILY OPERATIONS REPORT"
+           DISPLAY "========================================"
+           DISPLAY "Audit records read:      " WS-RECORD-COUNT
+           DISPLAY " "
+           DISPLAY "Counts by operation code"
+           DISPLAY "  A (add):               " WS-OP-ADD-COUNT
+           DISPLAY "  S (subtract):          " WS-OP-SUB-COUNT
+           DISPLAY "  M (multiply):          " WS-OP-MUL-COUNT
+           DISPLAY "  D (divide):            " WS-OP-DIV-COUNT
+           DISPLAY "  E (exponent):          " WS-OP-EXP-COUNT
+           DISPLAY "  R (remainder):         " WS-OP-MOD-COUNT
+           DISPLAY "  Q (square root):       " WS-OP-SQRT-COUNT
+           DISPLAY "  Other/unknown:         " WS-OP-OTHER-COUNT
+           DISPLAY " "
+           DISPLAY "Counts by status"
+           DISPLAY "  SUCCESS:               " WS-STAT-SUCCESS-COUNT
+           DISPLAY "  ERROR:                 " WS-STAT-ERROR-COUNT
+           DISPLAY "  DIVIDE-BY-ZERO:        " WS-STAT-DIVZERO-COUNT
+           DISPLAY "  OVERFLOW:              " WS-STAT-OVERFLOW-COUNT
+           DISPLAY "  INVALID OPERAND:       " WS-STAT-INVOPERAND-COUNT
+           DISPLAY "  Other:                 " WS-STAT-OTHER-COUNT
+           DISPLAY " "
+           DISPLAY "Successful-call result statistics"
+           DISPLAY "  Count:                 " WS-RESULT-COUNT
+           DISPLAY "  Sum:                   " WS-DISPLAY-SUM
+           DISPLAY "  Min:                   " WS-DISPLAY-MIN
+           DISPLAY "  Max:                   " WS-DISPLAY-MAX
+           DISPLAY "========================================".
+
+       CLOSE-FILES.
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM CALCRPT.
