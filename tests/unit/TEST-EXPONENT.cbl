@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-EXPONENT.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Unit Tests for Exponent, Remainder, Square Root, Percentage    *
+      * and Compound Interest Operations                                *
+      * Tests normal cases, edge cases, and error conditions for the   *
+      * E/R/Q/P/C operation codes.                                     *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-SUMMARY-FILE ASSIGN TO "TESTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-SUMMARY-FILE.
+           COPY TESTSUM.
+
+       WORKING-STORAGE SECTION.
+       01  TEST-COUNTER            PIC 9(3) VALUE 0.
+       01  PASS-COUNTER            PIC 9(3) VALUE 0.
+       01  FAIL-COUNTER            PIC 9(3) VALUE 0.
+       01  WS-SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+
+           COPY CALCREC REPLACING LEADING ==LS-== BY ==TEST-==.
+
+       01  EXPECTED-RESULT         PIC S9(9)V99.
+       01  EXPECTED-STATUS         PIC X(20).
+
+       01  TEST-NAME               PIC X(50).
+       01  DISPLAY-RESULT          PIC -(9)9.99.
+       01  DISPLAY-EXPECTED        PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-TEST-LOGIC.
+           DISPLAY "========================================"
+           DISPLAY "EXPONENT/REMAINDER/SQRT/PCT/COMPOUND TESTS"
+           DISPLAY "========================================"
+           DISPLAY " "
+
+           PERFORM SETUP-TEST-SUITE
+           PERFORM RUN-ALL-TESTS
+           PERFORM DISPLAY-TEST-SUMMARY
+           PERFORM WRITE-TEST-SUMMARY-RECORD
+
+           IF FAIL-COUNTER > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       SETUP-TEST-SUITE.
+           MOVE ZERO TO TEST-COUNTER
+           MOVE ZERO TO PASS-COUNTER
+           MOVE ZERO TO FAIL-COUNTER
+           MOVE ZEROS TO TEST-RATE
+           MOVE ZEROS TO TEST-PERIODS.
+
+       RUN-ALL-TESTS.
+      *    Exponent
+           PERFORM TEST-EXP-001
+           PERFORM TEST-EXP-002
+      *    Remainder
+           PERFORM TEST-REM-001
+           PERFORM TEST-REM-002
+      *    Square Root
+           PERFORM TEST-SQRT-001
+           PERFORM TEST-SQRT-002
+      *    Percentage
+           PERFORM TEST-PCT-001
+      *    Compound Interest
+           PERFORM TEST-CI-001.
+
+       TEST-EXP-001.
+           MOVE "EXP-001: 2 to the power of 3" TO TEST-NAME
+           MOVE "E" TO TEST-OPERATION
+           MOVE 2.00 TO TEST-OPERAND-1
+           MOVE 3.00 TO TEST-OPERAND-2
+           MOVE 8.00 TO EXPECTED-RESULT
+           MOVE "SUCCESS" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-EXP-002.
+           MOVE "EXP-002: 5 to the power of 0" TO TEST-NAME
+           MOVE "E" TO TEST-OPERATION
+           MOVE 5.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
+           MOVE 1.00 TO EXPECTED-RESULT
+           MOVE "SUCCESS" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-REM-001.
+           MOVE "REM-001: 17 remainder 5" TO TEST-NAME
+           MOVE "R" TO TEST-OPERATION
+           MOVE 17.00 TO TEST-OPERAND-1
+           MOVE 5.00 TO TEST-OPERAND-2
+           MOVE 2.00 TO EXPECTED-RESULT
+           MOVE "SUCCESS" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-REM-002.
+           MOVE "REM-002: 10 remainder 0 (divide-by-zero)" TO TEST-NAME
+           MOVE "R" TO TEST-OPERATION
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
+           MOVE 0.00 TO EXPECTED-RESULT
+           MOVE "DIVIDE-BY-ZERO" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-SQRT-001.
+           MOVE "SQRT-001: Square root of 16" TO TEST-NAME
+           MOVE "Q" TO TEST-OPERATION
+           MOVE 16.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
+           MOVE 4.00 TO EXPECTED-RESULT
+           MOVE "SUCCESS" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-SQRT-002.
+           MOVE "SQRT-002: Square root of a negative number"
+               TO TEST-NAME
+           MOVE "Q" TO TEST-OPERATION
+           MOVE -9.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
+           MOVE 0.00 TO EXPECTED-RESULT
+           MOVE "ERROR" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-PCT-001.
+           MOVE "PCT-001: 20 percent of 200" TO TEST-NAME
+           MOVE "P" TO TEST-OPERATION
+           MOVE 20.00 TO TEST-OPERAND-1
+           MOVE 200.00 TO TEST-OPERAND-2
+           MOVE 40.00 TO EXPECTED-RESULT
+           MOVE "SUCCESS" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-CI-001.
+           MOVE "CI-001: 1000 at 10 pct for 2 periods" TO TEST-NAME
+           MOVE "C" TO TEST-OPERATION
+           MOVE 1000.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
+           MOVE 10.0000 TO TEST-RATE
+           MOVE 2 TO TEST-PERIODS
+           MOVE 210.00 TO EXPECTED-RESULT
+           MOVE "SUCCESS" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       EXECUTE-TEST.
+           ADD 1 TO TEST-COUNTER
+
+           CALL "CALCULATOR" USING TEST-INPUT-DATA TEST-OUTPUT-DATA
+
+           PERFORM ASSERT-EQUALS.
+
+       ASSERT-EQUALS.
+           IF TEST-RESULT = EXPECTED-RESULT AND
+              TEST-STATUS = EXPECTED-STATUS
+               ADD 1 TO PASS-COUNTER
+               DISPLAY "PASS: " TEST-NAME
+           ELSE
+               ADD 1 TO FAIL-COUNTER
+               DISPLAY "FAIL: " TEST-NAME
+               MOVE TEST-RESULT TO DISPLAY-RESULT
+               MOVE EXPECTED-RESULT TO DISPLAY-EXPECTED
+               DISPLAY "  Expected: " DISPLAY-EXPECTED
+                   " [" EXPECTED-STATUS "]"
+               DISPLAY "  Actual:   " DISPLAY-RESULT
+                   " [" TEST-STATUS "]"
+           END-IF.
+
+       DISPLAY-TEST-SUMMARY.
+           DISPLAY " "
+           DISPLAY "========================================"
+           DISPLAY "TEST SUMMARY - EXPONENT/REM/SQRT/PCT/CI"
+           DISPLAY "========================================"
+           DISPLAY "Total Tests:  " TEST-COUNTER
+           DISPLAY "Passed:       " PASS-COUNTER
+           DISPLAY "Failed:       " FAIL-COUNTER
+
+           IF FAIL-COUNTER = 0
+               DISPLAY "Status:       ALL TESTS PASSED"
+           ELSE
+               DISPLAY "Status:       SOME TESTS FAILED"
+           END-IF
+
+           DISPLAY "========================================"
+           DISPLAY " ".
+
+       WRITE-TEST-SUMMARY-RECORD.
+           OPEN EXTEND TEST-SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS = "35"
+               OPEN OUTPUT TEST-SUMMARY-FILE
+           END-IF
+           MOVE "EXPONENT"     TO TS-SUITE-NAME
+           MOVE TEST-COUNTER    TO TS-TOTAL-COUNT
+           MOVE PASS-COUNTER    TO TS-PASS-COUNT
+           MOVE FAIL-COUNTER    TO TS-FAIL-COUNT
+           WRITE TEST-SUMMARY-RECORD
+           CLOSE TEST-SUMMARY-FILE.
+
+       END PROGRAM TEST-EXPONENT.
