@@ -7,21 +7,24 @@
       *****************************************************************
        
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-SUMMARY-FILE ASSIGN TO "TESTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-SUMMARY-FILE.
+           COPY TESTSUM.
+
        WORKING-STORAGE SECTION.
        01  TEST-COUNTER            PIC 9(3) VALUE 0.
        01  PASS-COUNTER            PIC 9(3) VALUE 0.
        01  FAIL-COUNTER            PIC 9(3) VALUE 0.
-       
-       01  TEST-INPUT.
-           05  TEST-OP1            PIC S9(9)V99.
-           05  TEST-OP2            PIC S9(9)V99.
-           05  TEST-OPERATION      PIC X.
-       
-       01  TEST-OUTPUT.
-           05  TEST-RESULT         PIC S9(9)V99.
-           05  TEST-STATUS         PIC X(20).
+       01  WS-SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+
+           COPY CALCREC REPLACING LEADING ==LS-== BY ==TEST-==.
        
        01  EXPECTED-RESULT         PIC S9(9)V99.
        01  EXPECTED-STATUS         PIC X(20).
@@ -41,12 +44,14 @@
            PERFORM SETUP-TEST-SUITE
            PERFORM RUN-ALL-TESTS
            PERFORM DISPLAY-TEST-SUMMARY
-           
+           PERFORM WRITE-TEST-SUMMARY-RECORD
+
            IF FAIL-COUNTER > 0
-               STOP RUN RETURNING 1
+               MOVE 1 TO RETURN-CODE
            ELSE
-               STOP RUN RETURNING 0
-           END-IF.
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
        
        SETUP-TEST-SUITE.
            MOVE ZERO TO TEST-COUNTER
@@ -62,26 +67,26 @@
        
        TEST-ERR-001.
            MOVE "ERR-001: Invalid operation 'X'" TO TEST-NAME
-           MOVE 10.00 TO TEST-OP1
-           MOVE 5.00 TO TEST-OP2
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 5.00 TO TEST-OPERAND-2
            MOVE "X" TO TEST-OPERATION
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "ERROR" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-ERR-002.
-           MOVE "ERR-002: Invalid operation 'Z'" TO TEST-NAME
-           MOVE 10.00 TO TEST-OP1
-           MOVE 5.00 TO TEST-OP2
-           MOVE "Z" TO TEST-OPERATION
+           MOVE "ERR-002: Invalid operation 'W'" TO TEST-NAME
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 5.00 TO TEST-OPERAND-2
+           MOVE "W" TO TEST-OPERATION
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "ERROR" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-ERR-003.
            MOVE "ERR-003: Invalid operation '1'" TO TEST-NAME
-           MOVE 10.00 TO TEST-OP1
-           MOVE 5.00 TO TEST-OP2
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 5.00 TO TEST-OPERAND-2
            MOVE "1" TO TEST-OPERATION
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "ERROR" TO EXPECTED-STATUS
@@ -89,8 +94,8 @@
        
        TEST-ERR-004.
            MOVE "ERR-004: Invalid operation (space)" TO TEST-NAME
-           MOVE 10.00 TO TEST-OP1
-           MOVE 5.00 TO TEST-OP2
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 5.00 TO TEST-OPERAND-2
            MOVE " " TO TEST-OPERATION
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "ERROR" TO EXPECTED-STATUS
@@ -99,7 +104,7 @@
        EXECUTE-TEST.
            ADD 1 TO TEST-COUNTER
            
-           CALL "CALCULATOR" USING TEST-INPUT TEST-OUTPUT
+           CALL "CALCULATOR" USING TEST-INPUT-DATA TEST-OUTPUT-DATA
            
            PERFORM ASSERT-EQUALS.
        
@@ -136,5 +141,17 @@
            
            DISPLAY "========================================"
            DISPLAY " ".
-       
+
+       WRITE-TEST-SUMMARY-RECORD.
+           OPEN EXTEND TEST-SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS = "35"
+               OPEN OUTPUT TEST-SUMMARY-FILE
+           END-IF
+           MOVE "ERROR"         TO TS-SUITE-NAME
+           MOVE TEST-COUNTER    TO TS-TOTAL-COUNT
+           MOVE PASS-COUNTER    TO TS-PASS-COUNT
+           MOVE FAIL-COUNTER    TO TS-FAIL-COUNT
+           WRITE TEST-SUMMARY-RECORD
+           CLOSE TEST-SUMMARY-FILE.
+
        END PROGRAM TEST-ERROR.
\ No newline at end of file
