@@ -7,21 +7,24 @@
       *****************************************************************
        
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-SUMMARY-FILE ASSIGN TO "TESTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-SUMMARY-FILE.
+           COPY TESTSUM.
+
        WORKING-STORAGE SECTION.
        01  TEST-COUNTER            PIC 9(3) VALUE 0.
        01  PASS-COUNTER            PIC 9(3) VALUE 0.
        01  FAIL-COUNTER            PIC 9(3) VALUE 0.
-       
-       01  TEST-INPUT.
-           05  TEST-OP1            PIC S9(9)V99.
-           05  TEST-OP2            PIC S9(9)V99.
-           05  TEST-OPERATION      PIC X.
-       
-       01  TEST-OUTPUT.
-           05  TEST-RESULT         PIC S9(9)V99.
-           05  TEST-STATUS         PIC X(20).
+       01  WS-SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+
+           COPY CALCREC REPLACING LEADING ==LS-== BY ==TEST-==.
        
        01  EXPECTED-RESULT         PIC S9(9)V99.
        01  EXPECTED-STATUS         PIC X(20).
@@ -41,12 +44,14 @@
            PERFORM SETUP-TEST-SUITE
            PERFORM RUN-ALL-TESTS
            PERFORM DISPLAY-TEST-SUMMARY
-           
+           PERFORM WRITE-TEST-SUMMARY-RECORD
+
            IF FAIL-COUNTER > 0
-               STOP RUN RETURNING 1
+               MOVE 1 TO RETURN-CODE
            ELSE
-               STOP RUN RETURNING 0
-           END-IF.
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
        
        SETUP-TEST-SUITE.
            MOVE ZERO TO TEST-COUNTER
@@ -69,16 +74,16 @@
        
        TEST-ADD-001.
            MOVE "ADD-001: Positive integers (5 + 3)" TO TEST-NAME
-           MOVE 5.00 TO TEST-OP1
-           MOVE 3.00 TO TEST-OP2
+           MOVE 5.00 TO TEST-OPERAND-1
+           MOVE 3.00 TO TEST-OPERAND-2
            MOVE 8.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-ADD-002.
            MOVE "ADD-002: Add zero (10 + 0)" TO TEST-NAME
-           MOVE 10.00 TO TEST-OP1
-           MOVE 0.00 TO TEST-OP2
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
            MOVE 10.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -86,49 +91,49 @@
        TEST-ADD-003.
            MOVE "ADD-003: Decimal numbers (100.50 + 25.75)" 
                TO TEST-NAME
-           MOVE 100.50 TO TEST-OP1
-           MOVE 25.75 TO TEST-OP2
+           MOVE 100.50 TO TEST-OPERAND-1
+           MOVE 25.75 TO TEST-OPERAND-2
            MOVE 126.25 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-ADD-004.
            MOVE "ADD-004: Both zeros (0 + 0)" TO TEST-NAME
-           MOVE 0.00 TO TEST-OP1
-           MOVE 0.00 TO TEST-OP2
+           MOVE 0.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-ADD-005.
            MOVE "ADD-005: Negative + Positive (-5 + 3)" TO TEST-NAME
-           MOVE -5.00 TO TEST-OP1
-           MOVE 3.00 TO TEST-OP2
+           MOVE -5.00 TO TEST-OPERAND-1
+           MOVE 3.00 TO TEST-OPERAND-2
            MOVE -2.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-ADD-006.
            MOVE "ADD-006: Both negative (-10 + -5)" TO TEST-NAME
-           MOVE -10.00 TO TEST-OP1
-           MOVE -5.00 TO TEST-OP2
+           MOVE -10.00 TO TEST-OPERAND-1
+           MOVE -5.00 TO TEST-OPERAND-2
            MOVE -15.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-ADD-007.
-           MOVE "ADD-007: Large number (999999999.99 + 0.01)" 
+           MOVE "ADD-007: Operand out of range (999999999.99 + .01)"
                TO TEST-NAME
-           MOVE 999999999.99 TO TEST-OP1
-           MOVE 0.01 TO TEST-OP2
-           MOVE 1000000000.00 TO EXPECTED-RESULT
-           MOVE "SUCCESS" TO EXPECTED-STATUS
+           MOVE 999999999.99 TO TEST-OPERAND-1
+           MOVE 0.01 TO TEST-OPERAND-2
+           MOVE 0.00 TO EXPECTED-RESULT
+           MOVE "INVALID OPERAND" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-ADD-008.
            MOVE "ADD-008: Small decimals (0.01 + 0.01)" TO TEST-NAME
-           MOVE 0.01 TO TEST-OP1
-           MOVE 0.01 TO TEST-OP2
+           MOVE 0.01 TO TEST-OPERAND-1
+           MOVE 0.01 TO TEST-OPERAND-2
            MOVE 0.02 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -136,7 +141,7 @@
        EXECUTE-TEST.
            ADD 1 TO TEST-COUNTER
            
-           CALL "CALCULATOR" USING TEST-INPUT TEST-OUTPUT
+           CALL "CALCULATOR" USING TEST-INPUT-DATA TEST-OUTPUT-DATA
            
            PERFORM ASSERT-EQUALS.
        
@@ -173,5 +178,17 @@
            
            DISPLAY "========================================"
            DISPLAY " ".
-       
+
+       WRITE-TEST-SUMMARY-RECORD.
+           OPEN EXTEND TEST-SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS = "35"
+               OPEN OUTPUT TEST-SUMMARY-FILE
+           END-IF
+           MOVE "ADD"           TO TS-SUITE-NAME
+           MOVE TEST-COUNTER    TO TS-TOTAL-COUNT
+           MOVE PASS-COUNTER    TO TS-PASS-COUNT
+           MOVE FAIL-COUNTER    TO TS-FAIL-COUNT
+           WRITE TEST-SUMMARY-RECORD
+           CLOSE TEST-SUMMARY-FILE.
+
        END PROGRAM TEST-ADD.
\ No newline at end of file
