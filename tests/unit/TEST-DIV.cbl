@@ -7,21 +7,24 @@
       *****************************************************************
        
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-SUMMARY-FILE ASSIGN TO "TESTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-SUMMARY-FILE.
+           COPY TESTSUM.
+
        WORKING-STORAGE SECTION.
        01  TEST-COUNTER            PIC 9(3) VALUE 0.
        01  PASS-COUNTER            PIC 9(3) VALUE 0.
        01  FAIL-COUNTER            PIC 9(3) VALUE 0.
-       
-       01  TEST-INPUT.
-           05  TEST-OP1            PIC S9(9)V99.
-           05  TEST-OP2            PIC S9(9)V99.
-           05  TEST-OPERATION      PIC X.
-       
-       01  TEST-OUTPUT.
-           05  TEST-RESULT         PIC S9(9)V99.
-           05  TEST-STATUS         PIC X(20).
+       01  WS-SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+
+           COPY CALCREC REPLACING LEADING ==LS-== BY ==TEST-==.
        
        01  EXPECTED-RESULT         PIC S9(9)V99.
        01  EXPECTED-STATUS         PIC X(20).
@@ -41,12 +44,14 @@
            PERFORM SETUP-TEST-SUITE
            PERFORM RUN-ALL-TESTS
            PERFORM DISPLAY-TEST-SUMMARY
-           
+           PERFORM WRITE-TEST-SUMMARY-RECORD
+
            IF FAIL-COUNTER > 0
-               STOP RUN RETURNING 1
+               MOVE 1 TO RETURN-CODE
            ELSE
-               STOP RUN RETURNING 0
-           END-IF.
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
        
        SETUP-TEST-SUITE.
            MOVE ZERO TO TEST-COUNTER
@@ -77,24 +82,24 @@
        
        TEST-DIV-001.
            MOVE "DIV-001: Simple division (10 / 2)" TO TEST-NAME
-           MOVE 10.00 TO TEST-OP1
-           MOVE 2.00 TO TEST-OP2
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 2.00 TO TEST-OPERAND-2
            MOVE 5.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-DIV-002.
            MOVE "DIV-002: Even division (15 / 3)" TO TEST-NAME
-           MOVE 15.00 TO TEST-OP1
-           MOVE 3.00 TO TEST-OP2
+           MOVE 15.00 TO TEST-OPERAND-1
+           MOVE 3.00 TO TEST-OPERAND-2
            MOVE 5.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-DIV-003.
            MOVE "DIV-003: Large dividend (100 / 4)" TO TEST-NAME
-           MOVE 100.00 TO TEST-OP1
-           MOVE 4.00 TO TEST-OP2
+           MOVE 100.00 TO TEST-OPERAND-1
+           MOVE 4.00 TO TEST-OPERAND-2
            MOVE 25.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -102,8 +107,8 @@
        TEST-DIV-004.
            MOVE "DIV-004: Decimal division (7.50 / 2.50)" 
                TO TEST-NAME
-           MOVE 7.50 TO TEST-OP1
-           MOVE 2.50 TO TEST-OP2
+           MOVE 7.50 TO TEST-OPERAND-1
+           MOVE 2.50 TO TEST-OPERAND-2
            MOVE 3.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -111,24 +116,24 @@
        TEST-DIV-005.
            MOVE "DIV-005: Negative dividend (-10 / 2)" 
                TO TEST-NAME
-           MOVE -10.00 TO TEST-OP1
-           MOVE 2.00 TO TEST-OP2
+           MOVE -10.00 TO TEST-OPERAND-1
+           MOVE 2.00 TO TEST-OPERAND-2
            MOVE -5.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-DIV-006.
            MOVE "DIV-006: Both negative (-10 / -2)" TO TEST-NAME
-           MOVE -10.00 TO TEST-OP1
-           MOVE -2.00 TO TEST-OP2
+           MOVE -10.00 TO TEST-OPERAND-1
+           MOVE -2.00 TO TEST-OPERAND-2
            MOVE 5.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-DIV-007.
            MOVE "DIV-007: Negative divisor (10 / -2)" TO TEST-NAME
-           MOVE 10.00 TO TEST-OP1
-           MOVE -2.00 TO TEST-OP2
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE -2.00 TO TEST-OPERAND-2
            MOVE -5.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -136,16 +141,16 @@
        TEST-DIV-008.
            MOVE "DIV-008: Small decimals (0.01 / 0.01)" 
                TO TEST-NAME
-           MOVE 0.01 TO TEST-OP1
-           MOVE 0.01 TO TEST-OP2
+           MOVE 0.01 TO TEST-OPERAND-1
+           MOVE 0.01 TO TEST-OPERAND-2
            MOVE 1.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-DIV-009.
            MOVE "DIV-009: Divide by zero (10 / 0)" TO TEST-NAME
-           MOVE 10.00 TO TEST-OP1
-           MOVE 0.00 TO TEST-OP2
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "DIVIDE-BY-ZERO" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -153,26 +158,26 @@
        TEST-DIV-010.
            MOVE "DIV-010: Result with decimals (1 / 3)" 
                TO TEST-NAME
-           MOVE 1.00 TO TEST-OP1
-           MOVE 3.00 TO TEST-OP2
+           MOVE 1.00 TO TEST-OPERAND-1
+           MOVE 3.00 TO TEST-OPERAND-2
            MOVE 0.33 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-DIV-011.
-           MOVE "DIV-011: Large number (999999999.99 / 1)" 
+           MOVE "DIV-011: Operand out of range (999999999.99 / 1)"
                TO TEST-NAME
-           MOVE 999999999.99 TO TEST-OP1
-           MOVE 1.00 TO TEST-OP2
-           MOVE 999999999.99 TO EXPECTED-RESULT
-           MOVE "SUCCESS" TO EXPECTED-STATUS
+           MOVE 999999999.99 TO TEST-OPERAND-1
+           MOVE 1.00 TO TEST-OPERAND-2
+           MOVE 0.00 TO EXPECTED-RESULT
+           MOVE "INVALID OPERAND" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-DIV-012.
            MOVE "DIV-012: Large dividend by zero (100 / 0)" 
                TO TEST-NAME
-           MOVE 100.00 TO TEST-OP1
-           MOVE 0.00 TO TEST-OP2
+           MOVE 100.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "DIVIDE-BY-ZERO" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -180,16 +185,16 @@
        TEST-DIV-013.
            MOVE "DIV-013: Negative by zero (-50 / 0)" 
                TO TEST-NAME
-           MOVE -50.00 TO TEST-OP1
-           MOVE 0.00 TO TEST-OP2
+           MOVE -50.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "DIVIDE-BY-ZERO" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-DIV-014.
            MOVE "DIV-014: Zero by zero (0 / 0)" TO TEST-NAME
-           MOVE 0.00 TO TEST-OP1
-           MOVE 0.00 TO TEST-OP2
+           MOVE 0.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "DIVIDE-BY-ZERO" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -197,7 +202,7 @@
        EXECUTE-TEST.
            ADD 1 TO TEST-COUNTER
            
-           CALL "CALCULATOR" USING TEST-INPUT TEST-OUTPUT
+           CALL "CALCULATOR" USING TEST-INPUT-DATA TEST-OUTPUT-DATA
            
            PERFORM ASSERT-EQUALS.
        
@@ -234,5 +239,17 @@
            
            DISPLAY "========================================"
            DISPLAY " ".
-       
+
+       WRITE-TEST-SUMMARY-RECORD.
+           OPEN EXTEND TEST-SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS = "35"
+               OPEN OUTPUT TEST-SUMMARY-FILE
+           END-IF
+           MOVE "DIV"           TO TS-SUITE-NAME
+           MOVE TEST-COUNTER    TO TS-TOTAL-COUNT
+           MOVE PASS-COUNTER    TO TS-PASS-COUNT
+           MOVE FAIL-COUNTER    TO TS-FAIL-COUNT
+           WRITE TEST-SUMMARY-RECORD
+           CLOSE TEST-SUMMARY-FILE.
+
        END PROGRAM TEST-DIV.
\ No newline at end of file
