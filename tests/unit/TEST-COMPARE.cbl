@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-COMPARE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Unit Tests for the Relational Comparison Operations             *
+      * Tests greater-than (G), less-than (L) and equal-to (I).        *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-SUMMARY-FILE ASSIGN TO "TESTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-SUMMARY-FILE.
+           COPY TESTSUM.
+
+       WORKING-STORAGE SECTION.
+       01  TEST-COUNTER            PIC 9(3) VALUE 0.
+       01  PASS-COUNTER            PIC 9(3) VALUE 0.
+       01  FAIL-COUNTER            PIC 9(3) VALUE 0.
+       01  WS-SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+
+           COPY CALCREC REPLACING LEADING ==LS-== BY ==TEST-==.
+           COPY CALCCHN.
+
+       01  EXPECTED-STATUS         PIC X(20).
+       01  EXPECTED-CHAIN-RESULT   PIC S9(9)V99 COMP-3.
+
+       01  TEST-NAME               PIC X(50).
+
+       PROCEDURE DIVISION.
+
+       MAIN-TEST-LOGIC.
+           DISPLAY "========================================"
+           DISPLAY "COMPARISON OPERATION TESTS"
+           DISPLAY "========================================"
+           DISPLAY " "
+
+           PERFORM SETUP-TEST-SUITE
+           PERFORM RUN-ALL-TESTS
+           PERFORM DISPLAY-TEST-SUMMARY
+           PERFORM WRITE-TEST-SUMMARY-RECORD
+
+           IF FAIL-COUNTER > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       SETUP-TEST-SUITE.
+           MOVE ZERO TO TEST-COUNTER
+           MOVE ZERO TO PASS-COUNTER
+           MOVE ZERO TO FAIL-COUNTER.
+
+       RUN-ALL-TESTS.
+      *    Greater-Than
+           PERFORM TEST-GT-001
+           PERFORM TEST-GT-002
+      *    Less-Than
+           PERFORM TEST-LT-001
+           PERFORM TEST-LT-002
+      *    Equal-To
+           PERFORM TEST-EQ-001
+           PERFORM TEST-EQ-002
+      *    Comparison Entry Within a CALCCHN Chain
+           PERFORM TEST-CHN-001.
+
+       TEST-GT-001.
+           MOVE "GT-001: 10 greater than 5" TO TEST-NAME
+           MOVE "G" TO TEST-OPERATION
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 5.00 TO TEST-OPERAND-2
+           MOVE "GREATER" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-GT-002.
+           MOVE "GT-002: 5 not greater than 10" TO TEST-NAME
+           MOVE "G" TO TEST-OPERATION
+           MOVE 5.00 TO TEST-OPERAND-1
+           MOVE 10.00 TO TEST-OPERAND-2
+           MOVE "NOT GREATER" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-LT-001.
+           MOVE "LT-001: 5 less than 10" TO TEST-NAME
+           MOVE "L" TO TEST-OPERATION
+           MOVE 5.00 TO TEST-OPERAND-1
+           MOVE 10.00 TO TEST-OPERAND-2
+           MOVE "LESS" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-LT-002.
+           MOVE "LT-002: 10 not less than 5" TO TEST-NAME
+           MOVE "L" TO TEST-OPERATION
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 5.00 TO TEST-OPERAND-2
+           MOVE "NOT LESS" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-EQ-001.
+           MOVE "EQ-001: 7 equal to 7" TO TEST-NAME
+           MOVE "I" TO TEST-OPERATION
+           MOVE 7.00 TO TEST-OPERAND-1
+           MOVE 7.00 TO TEST-OPERAND-2
+           MOVE "EQUAL" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-EQ-002.
+           MOVE "EQ-002: 7 not equal to 8" TO TEST-NAME
+           MOVE "I" TO TEST-OPERATION
+           MOVE 7.00 TO TEST-OPERAND-1
+           MOVE 8.00 TO TEST-OPERAND-2
+           MOVE "NOT EQUAL" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+      *****************************************************************
+      * A chain entry that uses G/L/I is a successful comparison, not  *
+      * a failed transaction - it must not abort the chain. This case  *
+      * runs the comparison through CALCCHN (not CALCULATOR directly)  *
+      * so the chain-continuation logic itself is what gets exercised. *
+      *****************************************************************
+       TEST-CHN-001.
+           MOVE "CHN-001: G comparison entry does not abort the chain"
+               TO TEST-NAME
+           MOVE 2 TO CHAIN-ENTRY-COUNT
+           MOVE 10.00 TO CHAIN-OPERAND(1)
+           MOVE "G" TO CHAIN-OPERATOR(2)
+           MOVE 5.00 TO CHAIN-OPERAND(2)
+           MOVE "SUCCESS" TO EXPECTED-STATUS
+           MOVE ZEROS TO EXPECTED-CHAIN-RESULT
+           PERFORM EXECUTE-CHAIN-TEST.
+
+       EXECUTE-TEST.
+           ADD 1 TO TEST-COUNTER
+
+           CALL "CALCULATOR" USING TEST-INPUT-DATA TEST-OUTPUT-DATA
+
+           PERFORM ASSERT-EQUALS.
+
+       ASSERT-EQUALS.
+           IF TEST-STATUS = EXPECTED-STATUS
+               ADD 1 TO PASS-COUNTER
+               DISPLAY "PASS: " TEST-NAME
+           ELSE
+               ADD 1 TO FAIL-COUNTER
+               DISPLAY "FAIL: " TEST-NAME
+               DISPLAY "  Expected: [" EXPECTED-STATUS "]"
+               DISPLAY "  Actual:   [" TEST-STATUS "]"
+           END-IF.
+
+       EXECUTE-CHAIN-TEST.
+           ADD 1 TO TEST-COUNTER
+
+           CALL "CALCCHN" USING CHAIN-INPUT-DATA CHAIN-OUTPUT-DATA
+
+           PERFORM ASSERT-CHAIN-EQUALS.
+
+       ASSERT-CHAIN-EQUALS.
+           IF CHAIN-STATUS = EXPECTED-STATUS
+                   AND CHAIN-RESULT = EXPECTED-CHAIN-RESULT
+               ADD 1 TO PASS-COUNTER
+               DISPLAY "PASS: " TEST-NAME
+           ELSE
+               ADD 1 TO FAIL-COUNTER
+               DISPLAY "FAIL: " TEST-NAME
+               DISPLAY "  Expected: [" EXPECTED-STATUS "] result "
+                   EXPECTED-CHAIN-RESULT
+               DISPLAY "  Actual:   [" CHAIN-STATUS "] result "
+                   CHAIN-RESULT
+           END-IF.
+
+       DISPLAY-TEST-SUMMARY.
+           DISPLAY " "
+           DISPLAY "========================================"
+           DISPLAY "TEST SUMMARY - COMPARISON"
+           DISPLAY "========================================"
+           DISPLAY "Total Tests:  " TEST-COUNTER
+           DISPLAY "Passed:       " PASS-COUNTER
+           DISPLAY "Failed:       " FAIL-COUNTER
+
+           IF FAIL-COUNTER = 0
+               DISPLAY "Status:       ALL TESTS PASSED"
+           ELSE
+               DISPLAY "Status:       SOME TESTS FAILED"
+           END-IF
+
+           DISPLAY "========================================"
+           DISPLAY " ".
+
+       WRITE-TEST-SUMMARY-RECORD.
+           OPEN EXTEND TEST-SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS = "35"
+               OPEN OUTPUT TEST-SUMMARY-FILE
+           END-IF
+           MOVE "COMPARE"      TO TS-SUITE-NAME
+           MOVE TEST-COUNTER    TO TS-TOTAL-COUNT
+           MOVE PASS-COUNTER    TO TS-PASS-COUNT
+           MOVE FAIL-COUNTER    TO TS-FAIL-COUNT
+           WRITE TEST-SUMMARY-RECORD
+           CLOSE TEST-SUMMARY-FILE.
+
+       END PROGRAM TEST-COMPARE.
