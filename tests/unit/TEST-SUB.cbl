@@ -7,21 +7,24 @@
       *****************************************************************
        
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-SUMMARY-FILE ASSIGN TO "TESTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-SUMMARY-FILE.
+           COPY TESTSUM.
+
        WORKING-STORAGE SECTION.
        01  TEST-COUNTER            PIC 9(3) VALUE 0.
        01  PASS-COUNTER            PIC 9(3) VALUE 0.
        01  FAIL-COUNTER            PIC 9(3) VALUE 0.
-       
-       01  TEST-INPUT.
-           05  TEST-OP1            PIC S9(9)V99.
-           05  TEST-OP2            PIC S9(9)V99.
-           05  TEST-OPERATION      PIC X.
-       
-       01  TEST-OUTPUT.
-           05  TEST-RESULT         PIC S9(9)V99.
-           05  TEST-STATUS         PIC X(20).
+       01  WS-SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+
+           COPY CALCREC REPLACING LEADING ==LS-== BY ==TEST-==.
        
        01  EXPECTED-RESULT         PIC S9(9)V99.
        01  EXPECTED-STATUS         PIC X(20).
@@ -41,12 +44,14 @@
            PERFORM SETUP-TEST-SUITE
            PERFORM RUN-ALL-TESTS
            PERFORM DISPLAY-TEST-SUMMARY
-           
+           PERFORM WRITE-TEST-SUMMARY-RECORD
+
            IF FAIL-COUNTER > 0
-               STOP RUN RETURNING 1
+               MOVE 1 TO RETURN-CODE
            ELSE
-               STOP RUN RETURNING 0
-           END-IF.
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
        
        SETUP-TEST-SUITE.
            MOVE ZERO TO TEST-COUNTER
@@ -68,16 +73,16 @@
        
        TEST-SUB-001.
            MOVE "SUB-001: Positive integers (10 - 3)" TO TEST-NAME
-           MOVE 10.00 TO TEST-OP1
-           MOVE 3.00 TO TEST-OP2
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 3.00 TO TEST-OPERAND-2
            MOVE 7.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-SUB-002.
            MOVE "SUB-002: Equal numbers (5 - 5)" TO TEST-NAME
-           MOVE 5.00 TO TEST-OP1
-           MOVE 5.00 TO TEST-OP2
+           MOVE 5.00 TO TEST-OPERAND-1
+           MOVE 5.00 TO TEST-OPERAND-2
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -85,32 +90,32 @@
        TEST-SUB-003.
            MOVE "SUB-003: Decimal numbers (100 - 25.50)" 
                TO TEST-NAME
-           MOVE 100.00 TO TEST-OP1
-           MOVE 25.50 TO TEST-OP2
+           MOVE 100.00 TO TEST-OPERAND-1
+           MOVE 25.50 TO TEST-OPERAND-2
            MOVE 74.50 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-SUB-004.
            MOVE "SUB-004: Subtract zero (50 - 0)" TO TEST-NAME
-           MOVE 50.00 TO TEST-OP1
-           MOVE 0.00 TO TEST-OP2
+           MOVE 50.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
            MOVE 50.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-SUB-005.
            MOVE "SUB-005: Result negative (3 - 10)" TO TEST-NAME
-           MOVE 3.00 TO TEST-OP1
-           MOVE 10.00 TO TEST-OP2
+           MOVE 3.00 TO TEST-OPERAND-1
+           MOVE 10.00 TO TEST-OPERAND-2
            MOVE -7.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-SUB-006.
            MOVE "SUB-006: Both negative (-5 - -3)" TO TEST-NAME
-           MOVE -5.00 TO TEST-OP1
-           MOVE -3.00 TO TEST-OP2
+           MOVE -5.00 TO TEST-OPERAND-1
+           MOVE -3.00 TO TEST-OPERAND-2
            MOVE -2.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -118,8 +123,8 @@
        TEST-SUB-007.
            MOVE "SUB-007: Negative - Positive (-10 - 5)" 
                TO TEST-NAME
-           MOVE -10.00 TO TEST-OP1
-           MOVE 5.00 TO TEST-OP2
+           MOVE -10.00 TO TEST-OPERAND-1
+           MOVE 5.00 TO TEST-OPERAND-2
            MOVE -15.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -127,7 +132,7 @@
        EXECUTE-TEST.
            ADD 1 TO TEST-COUNTER
            
-           CALL "CALCULATOR" USING TEST-INPUT TEST-OUTPUT
+           CALL "CALCULATOR" USING TEST-INPUT-DATA TEST-OUTPUT-DATA
            
            PERFORM ASSERT-EQUALS.
        
@@ -164,5 +169,17 @@
            
            DISPLAY "========================================"
            DISPLAY " ".
-       
+
+       WRITE-TEST-SUMMARY-RECORD.
+           OPEN EXTEND TEST-SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS = "35"
+               OPEN OUTPUT TEST-SUMMARY-FILE
+           END-IF
+           MOVE "SUB"           TO TS-SUITE-NAME
+           MOVE TEST-COUNTER    TO TS-TOTAL-COUNT
+           MOVE PASS-COUNTER    TO TS-PASS-COUNT
+           MOVE FAIL-COUNTER    TO TS-FAIL-COUNT
+           WRITE TEST-SUMMARY-RECORD
+           CLOSE TEST-SUMMARY-FILE.
+
        END PROGRAM TEST-SUB.
\ No newline at end of file
