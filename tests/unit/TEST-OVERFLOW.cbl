@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-OVERFLOW.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Unit Tests for Overflow and Operand-Range Rejection            *
+      * Tests results too large for WS-RESULT to hold, and operands    *
+      * outside CALC-OPERAND-MIN/MAX before an operation is even       *
+      * attempted.                                                     *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-SUMMARY-FILE ASSIGN TO "TESTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-SUMMARY-FILE.
+           COPY TESTSUM.
+
+       WORKING-STORAGE SECTION.
+       01  TEST-COUNTER            PIC 9(3) VALUE 0.
+       01  PASS-COUNTER            PIC 9(3) VALUE 0.
+       01  FAIL-COUNTER            PIC 9(3) VALUE 0.
+       01  WS-SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+
+           COPY CALCREC REPLACING LEADING ==LS-== BY ==TEST-==.
+           COPY CALCLIM.
+
+       01  EXPECTED-STATUS         PIC X(20).
+
+       01  TEST-NAME               PIC X(50).
+
+       PROCEDURE DIVISION.
+
+       MAIN-TEST-LOGIC.
+           DISPLAY "========================================"
+           DISPLAY "OVERFLOW / OPERAND-RANGE TESTS"
+           DISPLAY "========================================"
+           DISPLAY " "
+
+           PERFORM SETUP-TEST-SUITE
+           PERFORM RUN-ALL-TESTS
+           PERFORM DISPLAY-TEST-SUMMARY
+           PERFORM WRITE-TEST-SUMMARY-RECORD
+
+           IF FAIL-COUNTER > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       SETUP-TEST-SUITE.
+           MOVE ZERO TO TEST-COUNTER
+           MOVE ZERO TO PASS-COUNTER
+           MOVE ZERO TO FAIL-COUNTER.
+
+       RUN-ALL-TESTS.
+      *    Result Overflow
+           PERFORM TEST-OVF-001
+           PERFORM TEST-OVF-002
+           PERFORM TEST-OVF-003
+      *    Operand Range Rejection
+           PERFORM TEST-RNG-001
+           PERFORM TEST-RNG-002
+           PERFORM TEST-RNG-003
+           PERFORM TEST-RNG-004.
+
+       TEST-OVF-001.
+           MOVE "OVF-001: Multiply overflow (near-max squared)"
+               TO TEST-NAME
+           MOVE "M" TO TEST-OPERATION
+           MOVE 99999999.99 TO TEST-OPERAND-1
+           MOVE 99999999.99 TO TEST-OPERAND-2
+           MOVE "OVERFLOW" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-OVF-002.
+           MOVE "OVF-002: Compound interest overflow"
+               TO TEST-NAME
+           MOVE "C" TO TEST-OPERATION
+           MOVE 99999999.99 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
+           MOVE 500.0000 TO TEST-RATE
+           MOVE 50 TO TEST-PERIODS
+           MOVE "OVERFLOW" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-OVF-003.
+           MOVE "OVF-003: Exponent overflow (99 ** 99)"
+               TO TEST-NAME
+           MOVE "E" TO TEST-OPERATION
+           MOVE 99.00 TO TEST-OPERAND-1
+           MOVE 99.00 TO TEST-OPERAND-2
+           MOVE "OVERFLOW" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-RNG-001.
+           MOVE "RNG-001: Operand 1 above CALC-OPERAND-MAX"
+               TO TEST-NAME
+           MOVE "A" TO TEST-OPERATION
+           MOVE 100000000.00 TO TEST-OPERAND-1
+           MOVE 1.00 TO TEST-OPERAND-2
+           MOVE "INVALID OPERAND" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-RNG-002.
+           MOVE "RNG-002: Operand 2 below CALC-OPERAND-MIN"
+               TO TEST-NAME
+           MOVE "A" TO TEST-OPERATION
+           MOVE 1.00 TO TEST-OPERAND-1
+           MOVE -100000000.00 TO TEST-OPERAND-2
+           MOVE "INVALID OPERAND" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-RNG-003.
+           MOVE "RNG-003: Operand at CALC-OPERAND-MAX is allowed"
+               TO TEST-NAME
+           MOVE "A" TO TEST-OPERATION
+           MOVE CALC-OPERAND-MAX TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
+           MOVE "SUCCESS" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       TEST-RNG-004.
+           MOVE "RNG-004: Operand at CALC-OPERAND-MIN is allowed"
+               TO TEST-NAME
+           MOVE "A" TO TEST-OPERATION
+           MOVE CALC-OPERAND-MIN TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
+           MOVE "SUCCESS" TO EXPECTED-STATUS
+           PERFORM EXECUTE-TEST.
+
+       EXECUTE-TEST.
+           ADD 1 TO TEST-COUNTER
+
+           CALL "CALCULATOR" USING TEST-INPUT-DATA TEST-OUTPUT-DATA
+
+           PERFORM ASSERT-EQUALS.
+
+       ASSERT-EQUALS.
+           IF TEST-STATUS = EXPECTED-STATUS
+               ADD 1 TO PASS-COUNTER
+               DISPLAY "PASS: " TEST-NAME
+           ELSE
+               ADD 1 TO FAIL-COUNTER
+               DISPLAY "FAIL: " TEST-NAME
+               DISPLAY "  Expected: [" EXPECTED-STATUS "]"
+               DISPLAY "  Actual:   [" TEST-STATUS "]"
+           END-IF.
+
+       DISPLAY-TEST-SUMMARY.
+           DISPLAY " "
+           DISPLAY "========================================"
+           DISPLAY "TEST SUMMARY - OVERFLOW/RANGE"
+           DISPLAY "========================================"
+           DISPLAY "Total Tests:  " TEST-COUNTER
+           DISPLAY "Passed:       " PASS-COUNTER
+           DISPLAY "Failed:       " FAIL-COUNTER
+
+           IF FAIL-COUNTER = 0
+               DISPLAY "Status:       ALL TESTS PASSED"
+           ELSE
+               DISPLAY "Status:       SOME TESTS FAILED"
+           END-IF
+
+           DISPLAY "========================================"
+           DISPLAY " ".
+
+       WRITE-TEST-SUMMARY-RECORD.
+           OPEN EXTEND TEST-SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS = "35"
+               OPEN OUTPUT TEST-SUMMARY-FILE
+           END-IF
+           MOVE "OVERFLOW"     TO TS-SUITE-NAME
+           MOVE TEST-COUNTER    TO TS-TOTAL-COUNT
+           MOVE PASS-COUNTER    TO TS-PASS-COUNT
+           MOVE FAIL-COUNTER    TO TS-FAIL-COUNT
+           WRITE TEST-SUMMARY-RECORD
+           CLOSE TEST-SUMMARY-FILE.
+
+       END PROGRAM TEST-OVERFLOW.
