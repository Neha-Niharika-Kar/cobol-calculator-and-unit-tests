@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-AUDITLOG.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Unit Tests for the Audit Log and Exception Log Side Effects    *
+      * Drives CALCULATOR through a known pair of calls, then reads    *
+      * CALCAUDT/CALCEXCP back directly to confirm the records         *
+      * CALCULATOR wrote match what was called. Since CALCAUDT and     *
+      * CALCEXCP are shared, append-only logs that accumulate records  *
+      * from every suite in the run unit, this suite counts how many   *
+      * records already exist before it drives its own calls, then     *
+      * checks only the records appended after that point rather than  *
+      * assuming its calls are the first ones logged.                  *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-SUMMARY-FILE ASSIGN TO "TESTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "CALCAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "CALCEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-SUMMARY-FILE.
+           COPY TESTSUM.
+
+       FD  AUDIT-FILE.
+           COPY CALCAUD.
+
+       FD  EXCEPTION-FILE.
+           COPY CALCEXC.
+
+       WORKING-STORAGE SECTION.
+       01  TEST-COUNTER            PIC 9(3) VALUE 0.
+       01  PASS-COUNTER            PIC 9(3) VALUE 0.
+       01  FAIL-COUNTER            PIC 9(3) VALUE 0.
+       01  WS-SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+       01  WS-AUDIT-FILE-STATUS    PIC X(02) VALUE SPACES.
+       01  WS-EXCEPTION-FILE-STATUS PIC X(02) VALUE SPACES.
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+       01  WS-AUDIT-PRE-COUNT      PIC 9(9) VALUE ZEROS.
+       01  WS-EXCEPTION-PRE-COUNT  PIC 9(9) VALUE ZEROS.
+       01  WS-RECORD-COUNT         PIC 9(9) VALUE ZEROS.
+       01  WS-SKIP-COUNT           PIC 9(9) VALUE ZEROS.
+
+           COPY CALCREC REPLACING LEADING ==LS-== BY ==TEST-==.
+
+       01  TEST-NAME               PIC X(50).
+
+       PROCEDURE DIVISION.
+
+       MAIN-TEST-LOGIC.
+           DISPLAY "========================================"
+           DISPLAY "AUDIT LOG / EXCEPTION LOG TESTS"
+           DISPLAY "========================================"
+           DISPLAY " "
+
+           PERFORM SETUP-TEST-SUITE
+           PERFORM RUN-ALL-TESTS
+           PERFORM DISPLAY-TEST-SUMMARY
+           PERFORM WRITE-TEST-SUMMARY-RECORD
+
+           IF FAIL-COUNTER > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       SETUP-TEST-SUITE.
+           MOVE ZERO TO TEST-COUNTER
+           MOVE ZERO TO PASS-COUNTER
+           MOVE ZERO TO FAIL-COUNTER.
+
+       RUN-ALL-TESTS.
+           PERFORM COUNT-EXISTING-AUDIT-RECORDS
+           PERFORM COUNT-EXISTING-EXCEPTION-RECORDS
+
+           PERFORM TEST-AUD-001-DRIVE-SUCCESS
+           PERFORM TEST-AUD-002-DRIVE-REJECTION
+
+           PERFORM TEST-AUD-003-CHECK-AUDIT-RECORD-1
+           PERFORM TEST-AUD-004-CHECK-AUDIT-RECORD-2
+           PERFORM TEST-AUD-005-CHECK-EXCEPTION-RECORD-1.
+
+       COUNT-EXISTING-AUDIT-RECORDS.
+           MOVE ZEROS TO WS-AUDIT-PRE-COUNT
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+           PERFORM COUNT-ONE-AUDIT-RECORD UNTIL WS-EOF
+           IF WS-AUDIT-FILE-STATUS NOT = "35"
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       COUNT-ONE-AUDIT-RECORD.
+           READ AUDIT-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END ADD 1 TO WS-AUDIT-PRE-COUNT
+           END-READ.
+
+       COUNT-EXISTING-EXCEPTION-RECORDS.
+           MOVE ZEROS TO WS-EXCEPTION-PRE-COUNT
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT EXCEPTION-FILE
+           IF WS-EXCEPTION-FILE-STATUS = "35"
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+           PERFORM COUNT-ONE-EXCEPTION-RECORD UNTIL WS-EOF
+           IF WS-EXCEPTION-FILE-STATUS NOT = "35"
+               CLOSE EXCEPTION-FILE
+           END-IF.
+
+       COUNT-ONE-EXCEPTION-RECORD.
+           READ EXCEPTION-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END ADD 1 TO WS-EXCEPTION-PRE-COUNT
+           END-READ.
+
+       TEST-AUD-001-DRIVE-SUCCESS.
+           MOVE "A" TO TEST-OPERATION
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 5.00 TO TEST-OPERAND-2
+           CALL "CALCULATOR" USING TEST-INPUT-DATA TEST-OUTPUT-DATA.
+
+       TEST-AUD-002-DRIVE-REJECTION.
+           MOVE "X" TO TEST-OPERATION
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
+           CALL "CALCULATOR" USING TEST-INPUT-DATA TEST-OUTPUT-DATA.
+
+       TEST-AUD-003-CHECK-AUDIT-RECORD-1.
+           MOVE "AUD-003: Audit log recorded the ADD call" TO TEST-NAME
+           MOVE "N" TO WS-EOF-SWITCH
+           MOVE ZEROS TO WS-RECORD-COUNT
+           MOVE WS-AUDIT-PRE-COUNT TO WS-SKIP-COUNT
+           OPEN INPUT AUDIT-FILE
+           PERFORM SKIP-TO-NEXT-AUDIT-RECORD
+               VARYING WS-RECORD-COUNT FROM 1 BY 1
+               UNTIL WS-RECORD-COUNT > WS-SKIP-COUNT OR WS-EOF
+           READ AUDIT-FILE
+               AT END MOVE HIGH-VALUES TO AUDIT-STATUS
+           END-READ
+           IF AUDIT-OPERATION = "A" AND
+              AUDIT-RESULT = 15.00 AND
+              AUDIT-STATUS = "SUCCESS"
+               ADD 1 TO TEST-COUNTER
+               ADD 1 TO PASS-COUNTER
+               DISPLAY "PASS: " TEST-NAME
+           ELSE
+               ADD 1 TO TEST-COUNTER
+               ADD 1 TO FAIL-COUNTER
+               DISPLAY "FAIL: " TEST-NAME
+               DISPLAY "  Actual op/result/status: "
+                   AUDIT-OPERATION " " AUDIT-RESULT " " AUDIT-STATUS
+           END-IF.
+
+       SKIP-TO-NEXT-AUDIT-RECORD.
+           READ AUDIT-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       TEST-AUD-004-CHECK-AUDIT-RECORD-2.
+           MOVE "AUD-004: Audit log recorded the rejected call"
+               TO TEST-NAME
+           READ AUDIT-FILE
+               AT END MOVE HIGH-VALUES TO AUDIT-STATUS
+           END-READ
+           IF AUDIT-OPERATION = "X" AND
+              AUDIT-STATUS = "ERROR"
+               ADD 1 TO TEST-COUNTER
+               ADD 1 TO PASS-COUNTER
+               DISPLAY "PASS: " TEST-NAME
+           ELSE
+               ADD 1 TO TEST-COUNTER
+               ADD 1 TO FAIL-COUNTER
+               DISPLAY "FAIL: " TEST-NAME
+               DISPLAY "  Actual op/status: "
+                   AUDIT-OPERATION " " AUDIT-STATUS
+           END-IF
+           CLOSE AUDIT-FILE.
+
+       TEST-AUD-005-CHECK-EXCEPTION-RECORD-1.
+           MOVE "AUD-005: Exception log recorded the rejected call"
+               TO TEST-NAME
+           MOVE "N" TO WS-EOF-SWITCH
+           MOVE ZEROS TO WS-RECORD-COUNT
+           MOVE WS-EXCEPTION-PRE-COUNT TO WS-SKIP-COUNT
+           OPEN INPUT EXCEPTION-FILE
+           PERFORM SKIP-TO-NEXT-EXCEPTION-RECORD
+               VARYING WS-RECORD-COUNT FROM 1 BY 1
+               UNTIL WS-RECORD-COUNT > WS-SKIP-COUNT OR WS-EOF
+           READ EXCEPTION-FILE
+               AT END MOVE HIGH-VALUES TO EXC-STATUS
+           END-READ
+           IF EXC-OPERATION = "X" AND
+              EXC-STATUS = "ERROR" AND
+              EXC-ERROR-MSG = "INVALID OPERATION CODE"
+               ADD 1 TO TEST-COUNTER
+               ADD 1 TO PASS-COUNTER
+               DISPLAY "PASS: " TEST-NAME
+           ELSE
+               ADD 1 TO TEST-COUNTER
+               ADD 1 TO FAIL-COUNTER
+               DISPLAY "FAIL: " TEST-NAME
+               DISPLAY "  Actual op/status/msg: "
+                   EXC-OPERATION " " EXC-STATUS " " EXC-ERROR-MSG
+           END-IF
+           CLOSE EXCEPTION-FILE.
+
+       SKIP-TO-NEXT-EXCEPTION-RECORD.
+           READ EXCEPTION-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       DISPLAY-TEST-SUMMARY.
+           DISPLAY " "
+           DISPLAY "========================================"
+           DISPLAY "TEST SUMMARY - AUDITLOG"
+           DISPLAY "========================================"
+           DISPLAY "Total Tests:  " TEST-COUNTER
+           DISPLAY "Passed:       " PASS-COUNTER
+           DISPLAY "Failed:       " FAIL-COUNTER
+
+           IF FAIL-COUNTER = 0
+               DISPLAY "Status:       ALL TESTS PASSED"
+           ELSE
+               DISPLAY "Status:       SOME TESTS FAILED"
+           END-IF
+
+           DISPLAY "========================================"
+           DISPLAY " ".
+
+       WRITE-TEST-SUMMARY-RECORD.
+           OPEN EXTEND TEST-SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS = "35"
+               OPEN OUTPUT TEST-SUMMARY-FILE
+           END-IF
+           MOVE "AUDITLOG"     TO TS-SUITE-NAME
+           MOVE TEST-COUNTER    TO TS-TOTAL-COUNT
+           MOVE PASS-COUNTER    TO TS-PASS-COUNT
+           MOVE FAIL-COUNTER    TO TS-FAIL-COUNT
+           WRITE TEST-SUMMARY-RECORD
+           CLOSE TEST-SUMMARY-FILE.
+
+       END PROGRAM TEST-AUDITLOG.
