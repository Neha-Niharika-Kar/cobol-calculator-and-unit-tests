@@ -7,21 +7,24 @@
       *****************************************************************
        
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-SUMMARY-FILE ASSIGN TO "TESTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-SUMMARY-FILE.
+           COPY TESTSUM.
+
        WORKING-STORAGE SECTION.
        01  TEST-COUNTER            PIC 9(3) VALUE 0.
        01  PASS-COUNTER            PIC 9(3) VALUE 0.
        01  FAIL-COUNTER            PIC 9(3) VALUE 0.
-       
-       01  TEST-INPUT.
-           05  TEST-OP1            PIC S9(9)V99.
-           05  TEST-OP2            PIC S9(9)V99.
-           05  TEST-OPERATION      PIC X.
-       
-       01  TEST-OUTPUT.
-           05  TEST-RESULT         PIC S9(9)V99.
-           05  TEST-STATUS         PIC X(20).
+       01  WS-SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+
+           COPY CALCREC REPLACING LEADING ==LS-== BY ==TEST-==.
        
        01  EXPECTED-RESULT         PIC S9(9)V99.
        01  EXPECTED-STATUS         PIC X(20).
@@ -41,12 +44,14 @@
            PERFORM SETUP-TEST-SUITE
            PERFORM RUN-ALL-TESTS
            PERFORM DISPLAY-TEST-SUMMARY
-           
+           PERFORM WRITE-TEST-SUMMARY-RECORD
+
            IF FAIL-COUNTER > 0
-               STOP RUN RETURNING 1
+               MOVE 1 TO RETURN-CODE
            ELSE
-               STOP RUN RETURNING 0
-           END-IF.
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
        
        SETUP-TEST-SUITE.
            MOVE ZERO TO TEST-COUNTER
@@ -69,16 +74,16 @@
        
        TEST-MUL-001.
            MOVE "MUL-001: Positive integers (5 * 3)" TO TEST-NAME
-           MOVE 5.00 TO TEST-OP1
-           MOVE 3.00 TO TEST-OP2
+           MOVE 5.00 TO TEST-OPERAND-1
+           MOVE 3.00 TO TEST-OPERAND-2
            MOVE 15.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-MUL-002.
            MOVE "MUL-002: Multiply by zero (10 * 0)" TO TEST-NAME
-           MOVE 10.00 TO TEST-OP1
-           MOVE 0.00 TO TEST-OP2
+           MOVE 10.00 TO TEST-OPERAND-1
+           MOVE 0.00 TO TEST-OPERAND-2
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -86,16 +91,16 @@
        TEST-MUL-003.
            MOVE "MUL-003: Decimal numbers (7.50 * 2)" 
                TO TEST-NAME
-           MOVE 7.50 TO TEST-OP1
-           MOVE 2.00 TO TEST-OP2
+           MOVE 7.50 TO TEST-OPERAND-1
+           MOVE 2.00 TO TEST-OPERAND-2
            MOVE 15.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-MUL-004.
            MOVE "MUL-004: Decimal result (12.25 * 4)" TO TEST-NAME
-           MOVE 12.25 TO TEST-OP1
-           MOVE 4.00 TO TEST-OP2
+           MOVE 12.25 TO TEST-OPERAND-1
+           MOVE 4.00 TO TEST-OPERAND-2
            MOVE 49.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -103,16 +108,16 @@
        TEST-MUL-005.
            MOVE "MUL-005: Negative * Positive (-5 * 3)" 
                TO TEST-NAME
-           MOVE -5.00 TO TEST-OP1
-           MOVE 3.00 TO TEST-OP2
+           MOVE -5.00 TO TEST-OPERAND-1
+           MOVE 3.00 TO TEST-OPERAND-2
            MOVE -15.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
        
        TEST-MUL-006.
            MOVE "MUL-006: Both negative (-5 * -3)" TO TEST-NAME
-           MOVE -5.00 TO TEST-OP1
-           MOVE -3.00 TO TEST-OP2
+           MOVE -5.00 TO TEST-OPERAND-1
+           MOVE -3.00 TO TEST-OPERAND-2
            MOVE 15.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -120,8 +125,8 @@
        TEST-MUL-007.
            MOVE "MUL-007: Very small decimals (0.01 * 0.01)" 
                TO TEST-NAME
-           MOVE 0.01 TO TEST-OP1
-           MOVE 0.01 TO TEST-OP2
+           MOVE 0.01 TO TEST-OPERAND-1
+           MOVE 0.01 TO TEST-OPERAND-2
            MOVE 0.00 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -129,8 +134,8 @@
        TEST-MUL-008.
            MOVE "MUL-008: Large number (999999.99 * 10)" 
                TO TEST-NAME
-           MOVE 999999.99 TO TEST-OP1
-           MOVE 10.00 TO TEST-OP2
+           MOVE 999999.99 TO TEST-OPERAND-1
+           MOVE 10.00 TO TEST-OPERAND-2
            MOVE 9999999.90 TO EXPECTED-RESULT
            MOVE "SUCCESS" TO EXPECTED-STATUS
            PERFORM EXECUTE-TEST.
@@ -138,7 +143,7 @@
        EXECUTE-TEST.
            ADD 1 TO TEST-COUNTER
            
-           CALL "CALCULATOR" USING TEST-INPUT TEST-OUTPUT
+           CALL "CALCULATOR" USING TEST-INPUT-DATA TEST-OUTPUT-DATA
            
            PERFORM ASSERT-EQUALS.
        
@@ -175,5 +180,17 @@
            
            DISPLAY "========================================"
            DISPLAY " ".
-       
+
+       WRITE-TEST-SUMMARY-RECORD.
+           OPEN EXTEND TEST-SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS = "35"
+               OPEN OUTPUT TEST-SUMMARY-FILE
+           END-IF
+           MOVE "MUL"           TO TS-SUITE-NAME
+           MOVE TEST-COUNTER    TO TS-TOTAL-COUNT
+           MOVE PASS-COUNTER    TO TS-PASS-COUNT
+           MOVE FAIL-COUNTER    TO TS-FAIL-COUNT
+           WRITE TEST-SUMMARY-RECORD
+           CLOSE TEST-SUMMARY-FILE.
+
        END PROGRAM TEST-MUL.
\ No newline at end of file
