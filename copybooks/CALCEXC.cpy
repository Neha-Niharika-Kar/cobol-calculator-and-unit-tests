@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CALCEXC - Calculator exception/override log record layout      *
+      * Written by CALCULATOR whenever a transaction fails             *
+      * VALIDATE-INPUT or otherwise ends in a non-SUCCESS status, so    *
+      * rejected transactions leave a queryable trace even when the    *
+      * calling program does not log the rejection itself.             *
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-SEQUENCE-NO         PIC 9(9).
+           05  EXC-OPERAND-1           PIC S9(9)V99.
+           05  EXC-OPERAND-2           PIC S9(9)V99.
+           05  EXC-OPERATION           PIC X.
+           05  EXC-STATUS              PIC X(20).
+           05  EXC-ERROR-CODE          PIC X(08).
+           05  EXC-ERROR-MSG           PIC X(50).
