@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CALCRST - Restart control record for the batch transaction     *
+      * driver. Ops drops this file ahead of a rerun to request a      *
+      * restart from the last checkpoint and/or to tune the checkpoint *
+      * interval without a recompile.                                  *
+      *****************************************************************
+       01  RESTART-CONTROL-RECORD.
+           05  RESTART-FLAG            PIC X.
+               88  RESTART-REQUESTED   VALUE "Y".
+           05  RESTART-CKPT-INTERVAL   PIC 9(5).
