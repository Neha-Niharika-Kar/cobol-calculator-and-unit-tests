@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CALCLIM - Calculator operand range limits                      *
+      * Business ceiling/floor for WS-OPERAND-1/2, independent of the   *
+      * physical capacity of PIC S9(9)V99. Change the VALUE clauses     *
+      * here to retune the allowable range without touching             *
+      * VALIDATE-INPUT itself.                                          *
+      *****************************************************************
+       01  CALC-OPERAND-MAX        PIC S9(9)V99 VALUE 099999999.99.
+       01  CALC-OPERAND-MIN        PIC S9(9)V99 VALUE -099999999.99.
