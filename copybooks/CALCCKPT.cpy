@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CALCCKPT - Checkpoint record for the batch transaction driver  *
+      * Holds only the most recently completed transaction key, so a   *
+      * restarted run knows where to resume without reprocessing       *
+      * anything the prior run already sent to CALCULATOR.             *
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-LAST-KEY           PIC X(10).
+           05  CKPT-TRANS-COUNT        PIC 9(7).
