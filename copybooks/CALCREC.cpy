@@ -0,0 +1,48 @@
+      *****************************************************************
+      * CALCREC - Shared calculator input/output record layout         *
+      * COPY this into any program that builds or receives the         *
+      * LS-INPUT-DATA / LS-OUTPUT-DATA records passed to CALCULATOR,    *
+      * so the two group layouts only ever need to change in one       *
+      * place.                                                          *
+      *****************************************************************
+       01  LS-INPUT-DATA.
+           05  LS-OPERAND-1            PIC S9(9)V99 COMP-3.
+           05  LS-OPERAND-2            PIC S9(9)V99 COMP-3.
+           05  LS-OPERATION            PIC X.
+           05  LS-USE-PREVIOUS-RESULT  PIC X.
+               88  LS-USE-PREVIOUS-RESULT-YES VALUE "Y".
+           05  LS-RATE                 PIC S9(3)V9(4) COMP-3.
+           05  LS-PERIODS              PIC 9(3) COMP-3.
+           05  LS-LOCALE                PIC X.
+               88  LS-LOCALE-EUROPEAN  VALUE "E".
+           05  LS-CALLER-ID             PIC X(08).
+           05  LS-FLAG-NEGATIVE-RESULT  PIC X.
+               88  LS-FLAG-NEGATIVE-RESULT-YES VALUE "Y".
+           05  LS-ROUND-MODE            PIC X.
+               88  LS-ROUND-MODE-ROUNDED VALUE "R".
+           05  LS-DATE-1                PIC 9(8).
+           05  LS-DATE-2                PIC 9(8).
+           05  LS-DAY-COUNT             PIC S9(5) COMP-3.
+           05  LS-CURRENCY-1            PIC X(03).
+           05  LS-CURRENCY-2            PIC X(03).
+           05  LS-CONVERSION-RATE       PIC S9(3)V9(6) COMP-3.
+           05  LS-EXTENDED-OUTPUT       PIC X.
+               88  LS-EXTENDED-OUTPUT-YES VALUE "Y".
+           05  LS-SUPPRESS-AUDIT        PIC X.
+               88  LS-SUPPRESS-AUDIT-YES VALUE "Y".
+
+       01  LS-OUTPUT-DATA.
+           05  LS-RESULT               PIC S9(9)V99 COMP-3.
+           05  LS-STATUS               PIC X(20).
+               88  LS-STATUS-SUCCESSFUL VALUE "SUCCESS" "GREATER"
+                   "NOT GREATER" "LESS" "NOT LESS" "EQUAL" "NOT EQUAL".
+           05  LS-ERROR-CODE           PIC X(08).
+           05  LS-DISPLAY-OPERAND-1    PIC X(13).
+           05  LS-DISPLAY-OPERAND-2    PIC X(13).
+           05  LS-DISPLAY-RESULT       PIC X(13).
+           05  LS-NEGATIVE-RESULT-IND  PIC X.
+               88  LS-NEGATIVE-RESULT-FLAGGED VALUE "Y".
+           05  LS-REMAINDER            PIC S9(9)V99 COMP-3.
+           05  LS-ECHO-OPERATION       PIC X.
+           05  LS-ECHO-OPERAND-1       PIC S9(9)V99 COMP-3.
+           05  LS-ECHO-OPERAND-2       PIC S9(9)V99 COMP-3.
