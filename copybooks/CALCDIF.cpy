@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CALCDIF - Reconciliation diff record layout for CALCRECN       *
+      * One record per audit-log transaction whose re-run result or    *
+      * status no longer matches what was originally recorded.         *
+      *****************************************************************
+       01  DIFF-RECORD.
+           05  DIFF-SEQUENCE-NO        PIC 9(9).
+           05  DIFF-OPERAND-1          PIC S9(9)V99.
+           05  DIFF-OPERAND-2          PIC S9(9)V99.
+           05  DIFF-OPERATION          PIC X.
+           05  DIFF-OLD-RESULT         PIC S9(9)V99.
+           05  DIFF-OLD-STATUS         PIC X(20).
+           05  DIFF-NEW-RESULT         PIC S9(9)V99.
+           05  DIFF-NEW-STATUS         PIC X(20).
