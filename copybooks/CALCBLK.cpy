@@ -0,0 +1,41 @@
+      *****************************************************************
+      * CALCBLK - Bulk transaction table for CALCULATOR's             *
+      * CALCULATE-TABLE entry point. Lets a high-volume batch caller   *
+      * submit many LS-INPUT-DATA-shaped entries in a single CALL,     *
+      * amortizing per-call overhead across the whole table instead    *
+      * of paying it once per transaction.                             *
+      *****************************************************************
+       01  BULK-INPUT-TABLE.
+           05  BULK-ENTRY-COUNT     PIC 9(5) COMP-3.
+           05  BULK-INPUT-ENTRIES OCCURS 1 TO 500 TIMES
+                   DEPENDING ON BULK-ENTRY-COUNT.
+               10  BULK-IN-OPERAND-1           PIC S9(9)V99 COMP-3.
+               10  BULK-IN-OPERAND-2           PIC S9(9)V99 COMP-3.
+               10  BULK-IN-OPERATION           PIC X.
+               10  BULK-IN-USE-PREVIOUS-RESULT PIC X.
+                   88  BULK-IN-USE-PREVIOUS-RESULT-YES VALUE "Y".
+               10  BULK-IN-RATE                PIC S9(3)V9(4) COMP-3.
+               10  BULK-IN-PERIODS             PIC 9(3) COMP-3.
+               10  BULK-IN-LOCALE              PIC X.
+                   88  BULK-IN-LOCALE-EUROPEAN VALUE "E".
+               10  BULK-IN-CALLER-ID           PIC X(08).
+               10  BULK-IN-FLAG-NEGATIVE-RESULT PIC X.
+                   88  BULK-IN-FLAG-NEGATIVE-RESULT-YES VALUE "Y".
+               10  BULK-IN-ROUND-MODE          PIC X.
+                   88  BULK-IN-ROUND-MODE-ROUNDED VALUE "R".
+               10  BULK-IN-DATE-1              PIC 9(8).
+               10  BULK-IN-DATE-2              PIC 9(8).
+               10  BULK-IN-DAY-COUNT           PIC S9(5) COMP-3.
+               10  BULK-IN-CURRENCY-1          PIC X(03).
+               10  BULK-IN-CURRENCY-2          PIC X(03).
+               10  BULK-IN-CONVERSION-RATE     PIC S9(3)V9(6) COMP-3.
+
+       01  BULK-OUTPUT-TABLE.
+           05  BULK-OUTPUT-ENTRIES OCCURS 1 TO 500 TIMES
+                   DEPENDING ON BULK-ENTRY-COUNT.
+               10  BULK-OUT-RESULT             PIC S9(9)V99 COMP-3.
+               10  BULK-OUT-STATUS             PIC X(20).
+               10  BULK-OUT-ERROR-CODE         PIC X(08).
+               10  BULK-OUT-NEGATIVE-IND       PIC X.
+                   88  BULK-OUT-NEGATIVE-FLAGGED VALUE "Y".
+               10  BULK-OUT-REMAINDER          PIC S9(9)V99 COMP-3.
