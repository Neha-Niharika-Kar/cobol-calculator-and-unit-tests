@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CALCMEM - Calculator memory-register area                      *
+      * The single accumulator behind the memory-add/subtract/recall/  *
+      * clear operations (M+, M-, MR, MC), kept separate from          *
+      * WS-RESULT/WS-PREVIOUS-RESULT so the running memory total       *
+      * survives independently of the ordinary result chain, the way   *
+      * a physical adding machine's memory register does.               *
+      *****************************************************************
+       01  MEMORY-REGISTER.
+           05  MEM-VALUE               PIC S9(9)V99 COMP-3 VALUE ZEROS.
