@@ -0,0 +1,70 @@
+      *****************************************************************
+      * CALCMAP - BMS mapset for the CALCULATOR online inquiry screen  *
+      * Assembled to produce the physical map (load module) and the   *
+      * symbolic map copybook (CALCMAP.cpy) used by CALCCICS.          *
+      *****************************************************************
+       CALCMAP  DFHMSD TYPE=&SYSPARM,                                  X
+                       LANG=COBOL,                                     X
+                       MODE=INOUT,                                     X
+                       TERM=3270,                                      X
+                       CTRL=(FREEKB,ALARM),                            X
+                       STORAGE=AUTO,                                   X
+                       TIOAPFX=YES
+
+       CALCM1   DFHMDI SIZE=(24,80),                                   X
+                       LINE=1,                                         X
+                       COLUMN=1
+
+                DFHMDF POS=(1,30),                                     X
+                       LENGTH=20,                                      X
+                       ATTRB=(PROT,BRT),                                X
+                       INITIAL='CALCULATOR ONLINE INQUIRY'
+
+                DFHMDF POS=(3,1),                                      X
+                       LENGTH=10,                                      X
+                       ATTRB=(PROT),                                   X
+                       INITIAL='OPERAND 1:'
+       OPER1    DFHMDF POS=(3,12),                                     X
+                       LENGTH=12,                                      X
+                       ATTRB=(UNPROT,NUM,IC)
+
+                DFHMDF POS=(4,1),                                      X
+                       LENGTH=10,                                      X
+                       ATTRB=(PROT),                                   X
+                       INITIAL='OPERAND 2:'
+       OPER2    DFHMDF POS=(4,12),                                     X
+                       LENGTH=12,                                      X
+                       ATTRB=(UNPROT,NUM)
+
+                DFHMDF POS=(5,1),                                      X
+                       LENGTH=10,                                      X
+                       ATTRB=(PROT),                                   X
+                       INITIAL='OPERATION:'
+       OPCODE   DFHMDF POS=(5,12),                                     X
+                       LENGTH=1,                                       X
+                       ATTRB=(UNPROT)
+
+                DFHMDF POS=(7,1),                                      X
+                       LENGTH=10,                                      X
+                       ATTRB=(PROT),                                   X
+                       INITIAL='RESULT:'
+       RESULT   DFHMDF POS=(7,12),                                     X
+                       LENGTH=12,                                      X
+                       ATTRB=(PROT)
+
+                DFHMDF POS=(8,1),                                      X
+                       LENGTH=10,                                      X
+                       ATTRB=(PROT),                                   X
+                       INITIAL='STATUS:'
+       STATUS   DFHMDF POS=(8,12),                                     X
+                       LENGTH=20,                                      X
+                       ATTRB=(PROT)
+
+                DFHMDF POS=(23,1),                                     X
+                       LENGTH=79,                                      X
+                       ATTRB=(PROT)
+       MSG      DFHMDF POS=(24,1),                                     X
+                       LENGTH=79,                                      X
+                       ATTRB=(PROT,BRT)
+
+                DFHMSD TYPE=FINAL
