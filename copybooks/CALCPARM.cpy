@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CALCPARM - Per-caller control record for CALCULATOR            *
+      * One record per authorized caller ID, keyed by PARM-CALLER-ID,  *
+      * naming the operand range and operation set that caller is      *
+      * allowed to submit. Lets us restrict a downstream integration   *
+      * without recompiling CALCULATOR for every new consumer.         *
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PARM-CALLER-ID          PIC X(08).
+           05  PARM-OPERAND-MAX        PIC S9(9)V99.
+           05  PARM-OPERAND-MIN        PIC S9(9)V99.
+           05  PARM-ALLOWED-OPS        PIC X(20).
