@@ -0,0 +1,23 @@
+      *****************************************************************
+      * CALCCHN - Variable-length operand/operator chain for CALCCHN   *
+      * Lets a caller submit a whole left-to-right expression (e.g.    *
+      * "add these three adjustments, then apply a percentage") in     *
+      * one CALL instead of hand-orchestrating a sequence of separate  *
+      * CALCULATOR calls and carrying the running result between them. *
+      * Entry 1 supplies only the starting operand (its operator is    *
+      * ignored); each entry after that supplies the operator to apply *
+      * to the running result and the operand to apply it with.        *
+      *****************************************************************
+       01  CHAIN-INPUT-DATA.
+           05  CHAIN-ENTRY-COUNT       PIC 9(3) COMP-3.
+           05  CHAIN-ENTRIES OCCURS 2 TO 20 TIMES
+                   DEPENDING ON CHAIN-ENTRY-COUNT
+                   INDEXED BY CHAIN-IDX.
+               10  CHAIN-OPERAND           PIC S9(9)V99 COMP-3.
+               10  CHAIN-OPERATOR          PIC X.
+
+       01  CHAIN-OUTPUT-DATA.
+           05  CHAIN-RESULT            PIC S9(9)V99 COMP-3.
+           05  CHAIN-STATUS            PIC X(20).
+           05  CHAIN-ERROR-CODE        PIC X(08).
+           05  CHAIN-FAILED-INDEX      PIC 9(03) COMP-3.
