@@ -0,0 +1,62 @@
+      *****************************************************************
+      * CALCMAP - Symbolic map for the CALCULATOR online inquiry      *
+      * screen (CALCM1), as produced by assembling CALCMAP.bms.        *
+      * COPY this into any CICS program that RECEIVEs/SENDs CALCM1.    *
+      *****************************************************************
+       01  CALCM1I.
+           02  FILLER              PIC X(12).
+           02  OPER1L              COMP PIC S9(4).
+           02  OPER1F              PIC X.
+           02  FILLER REDEFINES OPER1F.
+               03  OPER1A          PIC X.
+           02  OPER1I              PIC X(12).
+
+           02  OPER2L              COMP PIC S9(4).
+           02  OPER2F              PIC X.
+           02  FILLER REDEFINES OPER2F.
+               03  OPER2A          PIC X.
+           02  OPER2I              PIC X(12).
+
+           02  OPCODEL             COMP PIC S9(4).
+           02  OPCODEF             PIC X.
+           02  FILLER REDEFINES OPCODEF.
+               03  OPCODEA         PIC X.
+           02  OPCODEI             PIC X.
+
+           02  RESULTL             COMP PIC S9(4).
+           02  RESULTF             PIC X.
+           02  FILLER REDEFINES RESULTF.
+               03  RESULTA         PIC X.
+           02  RESULTI             PIC X(12).
+
+           02  STATUSL             COMP PIC S9(4).
+           02  STATUSF             PIC X.
+           02  FILLER REDEFINES STATUSF.
+               03  STATUSA         PIC X.
+           02  STATUSI             PIC X(20).
+
+           02  MSGL                COMP PIC S9(4).
+           02  MSGF                PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA            PIC X.
+           02  MSGI                PIC X(79).
+
+       01  CALCM1O REDEFINES CALCM1I.
+           02  FILLER              PIC X(12).
+           02  FILLER              PIC X(3).
+           02  OPER1O              PIC X(12).
+
+           02  FILLER              PIC X(3).
+           02  OPER2O              PIC X(12).
+
+           02  FILLER              PIC X(3).
+           02  OPCODEO             PIC X.
+
+           02  FILLER              PIC X(3).
+           02  RESULTO             PIC X(12).
+
+           02  FILLER              PIC X(3).
+           02  STATUSO             PIC X(20).
+
+           02  FILLER              PIC X(3).
+           02  MSGO                PIC X(79).
