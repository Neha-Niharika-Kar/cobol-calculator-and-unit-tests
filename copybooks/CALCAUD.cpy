@@ -0,0 +1,26 @@
+      *****************************************************************
+      * CALCAUD - Calculator audit/transaction log record layout       *
+      * Shared by CALCULATOR (which appends one record per call) and   *
+      * any reporting or reconciliation program that reads the log.    *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-SEQUENCE-NO       PIC 9(9).
+           05  AUDIT-OPERAND-1         PIC S9(9)V99.
+           05  AUDIT-OPERAND-2         PIC S9(9)V99.
+           05  AUDIT-OPERATION         PIC X.
+           05  AUDIT-RESULT            PIC S9(9)V99.
+           05  AUDIT-STATUS            PIC X(20).
+      *    Remaining fields capture every other input CALCULATOR can
+      *    act on, so a reconciliation rerun (see CALCRECN) can feed
+      *    the exact original transaction back through CALCULATOR
+      *    instead of just the two plain operands.
+           05  AUDIT-RATE              PIC S9(3)V9(4).
+           05  AUDIT-PERIODS           PIC 9(3).
+           05  AUDIT-ROUND-MODE        PIC X.
+           05  AUDIT-CALLER-ID         PIC X(08).
+           05  AUDIT-DATE-1            PIC 9(8).
+           05  AUDIT-DATE-2            PIC 9(8).
+           05  AUDIT-DAY-COUNT         PIC S9(5).
+           05  AUDIT-CURRENCY-1        PIC X(03).
+           05  AUDIT-CURRENCY-2        PIC X(03).
+           05  AUDIT-CONVERSION-RATE   PIC S9(3)V9(6).
