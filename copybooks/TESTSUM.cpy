@@ -0,0 +1,12 @@
+      *****************************************************************
+      * TESTSUM - Regression-suite summary record layout               *
+      * Each TEST-* unit-test program appends one record here with its *
+      * own total/pass/fail counts so a consolidated runner (CALCTEST) *
+      * can roll every suite's results up into one combined report     *
+      * without re-running the individual assertions itself.           *
+      *****************************************************************
+       01  TEST-SUMMARY-RECORD.
+           05  TS-SUITE-NAME           PIC X(12).
+           05  TS-TOTAL-COUNT          PIC 9(3).
+           05  TS-PASS-COUNT           PIC 9(3).
+           05  TS-FAIL-COUNT           PIC 9(3).
