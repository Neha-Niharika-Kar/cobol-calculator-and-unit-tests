@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CALCERR - Calculator error code catalog                        *
+      * Stable, numbered reason codes for CALCULATOR failures so       *
+      * calling programs and helpdesk scripts can branch on a code     *
+      * instead of matching WS-ERROR-MSG free text.                    *
+      *****************************************************************
+       01  CALC-ERR-INVALID-OP     PIC X(08) VALUE "CALC-001".
+       01  CALC-ERR-DIVIDE-ZERO    PIC X(08) VALUE "CALC-002".
+       01  CALC-ERR-OVERFLOW       PIC X(08) VALUE "CALC-003".
+       01  CALC-ERR-OPERAND-RANGE  PIC X(08) VALUE "CALC-004".
+       01  CALC-ERR-NOT-AUTHORIZED PIC X(08) VALUE "CALC-005".
+       01  CALC-ERR-CURRENCY-MISMATCH PIC X(08) VALUE "CALC-006".
